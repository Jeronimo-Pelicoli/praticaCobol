@@ -11,12 +11,15 @@
        WORKING-STORAGE SECTION.
        77 WS-NUM-1                    PIC 9(02) VALUE ZEROS.
        77 WS-NUM-2                    PIC 9(02) VALUE ZEROS.
-       77 WS-RESULT                   PIC 9(02) VALUE ZEROS.
+       77 WS-RESULT                   PIC 9(04) VALUE ZEROS.
+
+       01 WS-CALCULO-OK-SW            PIC X VALUE 'N'.
+           88 WS-CALCULO-OK                 VALUE 'Y'.
        PROCEDURE DIVISION.
 
        P001-INICIO.
 
-            PERFORM P100-CALC.
+            PERFORM P100-CALC UNTIL WS-CALCULO-OK
             PERFORM P999-FIM.
        P100-CALC.
 
@@ -27,15 +30,21 @@
             ACCEPT WS-NUM-2
 
             COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
-                    ON SIZE ERROR PERFORM P800-ERRO
+                    ON SIZE ERROR
+                        PERFORM P800-ERRO
+                    NOT ON SIZE ERROR
+                        MOVE 'Y' TO WS-CALCULO-OK-SW
             END-COMPUTE
 
-            DISPLAY 'RESULTADO : ' WS-RESULT.
+            IF WS-CALCULO-OK
+                DISPLAY 'RESULTADO : ' WS-RESULT
+            END-IF.
 
        P800-ERRO.
 
-           DISPLAY 'ERRO NO CALCULO'
-           PERFORM P999-FIM.
+           DISPLAY 'ERRO NO CALCULO. OPERANDOS: ' WS-NUM-1
+                   ' * ' WS-NUM-2
+           DISPLAY 'CORRIJA OS VALORES E TENTE NOVAMENTE.'.
        P999-FIM.
 
             STOP RUN.
