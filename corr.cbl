@@ -5,10 +5,23 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CORR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-CLI-ANTIGO    ASSIGN TO WS-CLI-ANTIGO-PATH
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS SEQUENTIAL
+                                    RECORD KEY IS WS-NOME OF WS-LAYOUT-1
+                                    FILE STATUS WS-CLI-ANTIGO-FS.
+           SELECT WS-CLI-NOVO      ASSIGN TO WS-CLI-NOVO-PATH
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS SEQUENTIAL
+                                    RECORD KEY IS WS-NOME OF WS-LAYOUT-2
+                                    FILE STATUS WS-CLI-NOVO-FS.
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  WS-CLI-ANTIGO.
        01 WS-LAYOUT-1.
           03 WS-NOME                    PIC X(30).
           03 WS-ENDERECO                PIC X(60).
@@ -17,6 +30,7 @@
           03 WS-CIDADE                  PIC X(30).
           03 WS-ESTADO                  PIC X(30).
 
+       FD  WS-CLI-NOVO.
        01 WS-LAYOUT-2.
           03 WS-NOME                    PIC X(30).
           03 WS-ENDERECO                PIC X(60).
@@ -25,22 +39,286 @@
           03 WS-ESTADO                  PIC X(30).
           03 WS-CIDADE                  PIC X(30).
 
+       WORKING-STORAGE SECTION.
+       01 WS-CLI-ANTIGO-PATH      PIC X(40) VALUE 'CLIENTES.ANTIGO.IDX'.
+       01 WS-CLI-NOVO-PATH        PIC X(40) VALUE 'CLIENTES.NOVO.IDX'.
+       01 WS-CLI-ANTIGO-FS        PIC XX.
+       01 WS-CLI-NOVO-FS          PIC XX.
+
+       01 WS-FIM-ARQUIVO          PIC X     VALUE 'N'.
+          88 WS-FIM                         VALUE 'Y'.
+       01 WS-CLI-ANTIGO-ABERTO-SW  PIC X     VALUE 'N'.
+          88 WS-CLI-ANTIGO-ABERTO            VALUE 'Y'.
+
+       01 WS-TAB-LAYOUT-1.
+          03 WS-TL1 OCCURS 6 TIMES INDEXED BY WS-TL1-IDX.
+             05 WS-TL1-NOME             PIC X(15).
+             05 WS-TL1-TAM              PIC 9(3).
+       01 WS-TAB-LAYOUT-2.
+          03 WS-TL2 OCCURS 6 TIMES INDEXED BY WS-TL2-IDX.
+             05 WS-TL2-NOME             PIC X(15).
+             05 WS-TL2-TAM              PIC 9(3).
+       01 WS-ACHOU-SW                  PIC X  VALUE 'N'.
+          88 WS-ACHOU                         VALUE 'Y'.
+
+       01 WS-TAB-REF-LOCALIDADE.
+          03 WS-REF OCCURS 8 TIMES INDEXED BY WS-REF-IDX.
+             05 WS-REF-CIDADE           PIC X(30).
+             05 WS-REF-ESTADO           PIC X(30).
+
+       01 WS-REG-VALIDO-SW              PIC X  VALUE 'Y'.
+          88 WS-REG-VALIDO                     VALUE 'Y'.
+          88 WS-REG-INVALIDO                   VALUE 'N'.
+
+       01 WS-EMAIL-ARROBA-POS           PIC 9(3) VALUE 0.
+       01 WS-EMAIL-ARROBA-IDX           PIC 9(3) VALUE 0.
+       01 WS-EMAIL-PONTO-POS            PIC 9(3) VALUE 0.
+       01 WS-EMAIL-TAM                  PIC 9(3) VALUE 0.
+
+       01 WS-TAB-CONTATOS.
+          03 WS-CONT OCCURS 500 TIMES INDEXED BY WS-CONT-IDX.
+             05 WS-CONT-NOME            PIC X(30).
+             05 WS-CONT-TELEFONE        PIC X(20).
+       01 WS-TOT-CONTATOS                PIC 9(3) VALUE 0.
+       01 WS-TAB-CONTATOS-CHEIA-SW       PIC X  VALUE 'N'.
+          88 WS-TAB-CONTATOS-CHEIA              VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM P050-CARREGA-TABELAS
+            PERFORM P055-CARREGA-REF-LOCALIDADE
+            PERFORM P060-COMPARA-LAYOUTS
 
-            MOVE 'ANDRE COSTA'          TO WS-NOME      OF WS-LAYOUT-1
-            MOVE 'RUA 10'               TO WS-ENDERECO  OF WS-LAYOUT-1
-            MOVE '333-2221'             TO WS-TELEFONE  OF WS-LAYOUT-1
-            MOVE 'TESTE@TESTE'          TO WS-EMAIL     OF WS-LAYOUT-1
-            MOVE 'SAO JOSE'             TO WS-CIDADE    OF WS-LAYOUT-1
-            MOVE 'SAO PAULO'            TO WS-ESTADO    OF WS-LAYOUT-1
+            OPEN INPUT  WS-CLI-ANTIGO
+            OPEN OUTPUT WS-CLI-NOVO
 
-            MOVE CORR WS-LAYOUT-1            TO WS-LAYOUT-2
-            DISPLAY 'WS-LAYOUT-1: '     LENGTH OF WS-LAYOUT-1
-            DISPLAY 'WS-LAYOUT-2: '     LENGTH OF WS-LAYOUT-2
+            IF WS-CLI-ANTIGO-FS = '00'
+                SET WS-CLI-ANTIGO-ABERTO TO TRUE
+                PERFORM P150-LE-CLIENTE-ANTIGO
+                PERFORM P200-MIGRA-CLIENTE
+                        UNTIL WS-FIM
+            ELSE
+                DISPLAY 'ARQUIVO DE CLIENTES ANTIGO NAO ENCONTRADO: '
+                        WS-CLI-ANTIGO-PATH
+            END-IF
 
-            DISPLAY 'WS-LAYOUT-1: '     WS-LAYOUT-1
-            DISPLAY 'WS-LAYOUT-2: '     WS-LAYOUT-2
+            IF WS-CLI-ANTIGO-ABERTO
+                CLOSE WS-CLI-ANTIGO
+            END-IF
+            CLOSE WS-CLI-NOVO
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       P050-CARREGA-TABELAS.
+            MOVE 'WS-NOME'         TO WS-TL1-NOME(1)
+            MOVE FUNCTION LENGTH (WS-NOME OF WS-LAYOUT-1)
+                                   TO WS-TL1-TAM(1)
+            MOVE 'WS-ENDERECO'     TO WS-TL1-NOME(2)
+            MOVE FUNCTION LENGTH (WS-ENDERECO OF WS-LAYOUT-1)
+                                   TO WS-TL1-TAM(2)
+            MOVE 'WS-TELEFONE'     TO WS-TL1-NOME(3)
+            MOVE FUNCTION LENGTH (WS-TELEFONE OF WS-LAYOUT-1)
+                                   TO WS-TL1-TAM(3)
+            MOVE 'WS-EMAIL'        TO WS-TL1-NOME(4)
+            MOVE FUNCTION LENGTH (WS-EMAIL OF WS-LAYOUT-1)
+                                   TO WS-TL1-TAM(4)
+            MOVE 'WS-CIDADE'       TO WS-TL1-NOME(5)
+            MOVE FUNCTION LENGTH (WS-CIDADE OF WS-LAYOUT-1)
+                                   TO WS-TL1-TAM(5)
+            MOVE 'WS-ESTADO'       TO WS-TL1-NOME(6)
+            MOVE FUNCTION LENGTH (WS-ESTADO OF WS-LAYOUT-1)
+                                   TO WS-TL1-TAM(6)
+
+            MOVE 'WS-NOME'         TO WS-TL2-NOME(1)
+            MOVE FUNCTION LENGTH (WS-NOME OF WS-LAYOUT-2)
+                                   TO WS-TL2-TAM(1)
+            MOVE 'WS-ENDERECO'     TO WS-TL2-NOME(2)
+            MOVE FUNCTION LENGTH (WS-ENDERECO OF WS-LAYOUT-2)
+                                   TO WS-TL2-TAM(2)
+            MOVE 'WS-TELEFONE'     TO WS-TL2-NOME(3)
+            MOVE FUNCTION LENGTH (WS-TELEFONE OF WS-LAYOUT-2)
+                                   TO WS-TL2-TAM(3)
+            MOVE 'WS-EMAIL'        TO WS-TL2-NOME(4)
+            MOVE FUNCTION LENGTH (WS-EMAIL OF WS-LAYOUT-2)
+                                   TO WS-TL2-TAM(4)
+            MOVE 'WS-ESTADO'       TO WS-TL2-NOME(5)
+            MOVE FUNCTION LENGTH (WS-ESTADO OF WS-LAYOUT-2)
+                                   TO WS-TL2-TAM(5)
+            MOVE 'WS-CIDADE'       TO WS-TL2-NOME(6)
+            MOVE FUNCTION LENGTH (WS-CIDADE OF WS-LAYOUT-2)
+                                   TO WS-TL2-TAM(6)
+            .
+       P055-CARREGA-REF-LOCALIDADE.
+      * WS-ESTADO OF WS-LAYOUT-1/2 is PIC X(30) and the only existing
+      * precedent for its contents (the original demo record, 'SAO
+      * PAULO') is the full state name, not the 2-letter UF code -- so
+      * the reference table has to be seeded the same way or every
+      * migrated record fails this check.
+            MOVE 'SAO PAULO'       TO WS-REF-CIDADE(1)
+            MOVE 'SAO PAULO'       TO WS-REF-ESTADO(1)
+            MOVE 'RIO DE JANEIRO'  TO WS-REF-CIDADE(2)
+            MOVE 'RIO DE JANEIRO'  TO WS-REF-ESTADO(2)
+            MOVE 'BELO HORIZONTE'  TO WS-REF-CIDADE(3)
+            MOVE 'MINAS GERAIS'    TO WS-REF-ESTADO(3)
+            MOVE 'CURITIBA'        TO WS-REF-CIDADE(4)
+            MOVE 'PARANA'          TO WS-REF-ESTADO(4)
+            MOVE 'PORTO ALEGRE'    TO WS-REF-CIDADE(5)
+            MOVE 'RIO GRANDE DO SUL' TO WS-REF-ESTADO(5)
+            MOVE 'SALVADOR'        TO WS-REF-CIDADE(6)
+            MOVE 'BAHIA'           TO WS-REF-ESTADO(6)
+            MOVE 'RECIFE'          TO WS-REF-CIDADE(7)
+            MOVE 'PERNAMBUCO'      TO WS-REF-ESTADO(7)
+            MOVE 'BRASILIA'        TO WS-REF-CIDADE(8)
+            MOVE 'DISTRITO FEDERAL' TO WS-REF-ESTADO(8)
+            .
+       P060-COMPARA-LAYOUTS.
+            DISPLAY '----- VERIFICACAO DE CORRESPONDENCIA -----'
+
+            PERFORM VARYING WS-TL1-IDX FROM 1 BY 1
+                    UNTIL WS-TL1-IDX > 6
+                MOVE 'N'            TO WS-ACHOU-SW
+                PERFORM VARYING WS-TL2-IDX FROM 1 BY 1
+                        UNTIL WS-TL2-IDX > 6
+                    IF WS-TL1-NOME(WS-TL1-IDX) = WS-TL2-NOME(WS-TL2-IDX)
+                        MOVE 'Y'     TO WS-ACHOU-SW
+                        IF WS-TL1-TAM(WS-TL1-IDX)
+                                NOT = WS-TL2-TAM(WS-TL2-IDX)
+                            DISPLAY 'DIVERGENCIA DE TAMANHO: '
+                                    WS-TL1-NOME(WS-TL1-IDX)
+                                    ' LAYOUT-1=' WS-TL1-TAM(WS-TL1-IDX)
+                                    ' LAYOUT-2=' WS-TL2-TAM(WS-TL2-IDX)
+                        END-IF
+                    END-IF
+                END-PERFORM
+                IF NOT WS-ACHOU
+                    DISPLAY 'CAMPO SOMENTE NO LAYOUT-1: '
+                            WS-TL1-NOME(WS-TL1-IDX)
+                END-IF
+            END-PERFORM
+
+            PERFORM VARYING WS-TL2-IDX FROM 1 BY 1
+                    UNTIL WS-TL2-IDX > 6
+                MOVE 'N'            TO WS-ACHOU-SW
+                PERFORM VARYING WS-TL1-IDX FROM 1 BY 1
+                        UNTIL WS-TL1-IDX > 6
+                    IF WS-TL2-NOME(WS-TL2-IDX) = WS-TL1-NOME(WS-TL1-IDX)
+                        MOVE 'Y'     TO WS-ACHOU-SW
+                    END-IF
+                END-PERFORM
+                IF NOT WS-ACHOU
+                    DISPLAY 'CAMPO SOMENTE NO LAYOUT-2: '
+                            WS-TL2-NOME(WS-TL2-IDX)
+                END-IF
+            END-PERFORM
+
+            DISPLAY '----- FIM DA VERIFICACAO -----'
+            .
+       P150-LE-CLIENTE-ANTIGO.
+            READ WS-CLI-ANTIGO NEXT RECORD
+                AT END SET WS-FIM TO TRUE
+            END-READ
+            .
+       P200-MIGRA-CLIENTE.
+            MOVE CORR WS-LAYOUT-1        TO WS-LAYOUT-2
+            MOVE 'Y' TO WS-REG-VALIDO-SW
+
+            PERFORM P250-VALIDA-CIDADE-ESTADO
+            PERFORM P260-VALIDA-EMAIL
+            PERFORM P270-VERIFICA-DUPLICADO
+
+            IF WS-REG-VALIDO
+                WRITE WS-LAYOUT-2
+                    INVALID KEY
+                        DISPLAY 'CLIENTE JA EXISTE NO ARQUIVO NOVO: '
+                                WS-NOME OF WS-LAYOUT-2
+                END-WRITE
+                PERFORM P280-REGISTRA-CONTATO
+            ELSE
+                DISPLAY 'CLIENTE REJEITADO NA MIGRACAO: '
+                        WS-NOME OF WS-LAYOUT-2
+            END-IF
+
+            PERFORM P150-LE-CLIENTE-ANTIGO
+            .
+       P250-VALIDA-CIDADE-ESTADO.
+            SET WS-ACHOU-SW TO 'N'
+            PERFORM VARYING WS-REF-IDX FROM 1 BY 1
+                    UNTIL WS-REF-IDX > 8
+                IF WS-CIDADE OF WS-LAYOUT-2 = WS-REF-CIDADE(WS-REF-IDX)
+                   AND WS-ESTADO OF WS-LAYOUT-2
+                                 = WS-REF-ESTADO(WS-REF-IDX)
+                    MOVE 'Y' TO WS-ACHOU-SW
+                END-IF
+            END-PERFORM
+
+            IF NOT WS-ACHOU
+                MOVE 'N' TO WS-REG-VALIDO-SW
+                DISPLAY 'CIDADE/ESTADO NAO ENCONTRADO NA TABELA DE '
+                        'REFERENCIA: ' WS-CIDADE OF WS-LAYOUT-2
+                        '/' WS-ESTADO OF WS-LAYOUT-2
+            END-IF
+            .
+       P260-VALIDA-EMAIL.
+            MOVE FUNCTION LENGTH (WS-EMAIL OF WS-LAYOUT-2)
+                                           TO WS-EMAIL-TAM
+            MOVE 0 TO WS-EMAIL-ARROBA-POS
+            INSPECT WS-EMAIL OF WS-LAYOUT-2
+                    TALLYING WS-EMAIL-ARROBA-POS FOR ALL '@'
+
+            IF WS-EMAIL-ARROBA-POS NOT = 1
+                MOVE 'N' TO WS-REG-VALIDO-SW
+                DISPLAY 'EMAIL INVALIDO (SEM @ UNICO): '
+                        WS-EMAIL OF WS-LAYOUT-2
+            ELSE
+                MOVE 0 TO WS-EMAIL-ARROBA-IDX
+                INSPECT WS-EMAIL OF WS-LAYOUT-2
+                        TALLYING WS-EMAIL-ARROBA-IDX
+                                 FOR CHARACTERS BEFORE INITIAL '@'
+                ADD 1 TO WS-EMAIL-ARROBA-IDX
+
+                MOVE 0 TO WS-EMAIL-PONTO-POS
+                INSPECT WS-EMAIL OF WS-LAYOUT-2
+                    (WS-EMAIL-ARROBA-IDX + 1:)
+                        TALLYING WS-EMAIL-PONTO-POS FOR ALL '.'
+                IF WS-EMAIL-PONTO-POS = 0
+                    MOVE 'N' TO WS-REG-VALIDO-SW
+                    DISPLAY 'EMAIL INVALIDO (SEM DOMINIO): '
+                            WS-EMAIL OF WS-LAYOUT-2
+                END-IF
+            END-IF
+            .
+       P270-VERIFICA-DUPLICADO.
+            SET WS-ACHOU-SW TO 'N'
+            PERFORM VARYING WS-CONT-IDX FROM 1 BY 1
+                    UNTIL WS-CONT-IDX > WS-TOT-CONTATOS
+                IF WS-NOME OF WS-LAYOUT-2 = WS-CONT-NOME(WS-CONT-IDX)
+                   AND WS-TELEFONE OF WS-LAYOUT-2
+                              = WS-CONT-TELEFONE(WS-CONT-IDX)
+                    MOVE 'Y' TO WS-ACHOU-SW
+                END-IF
+            END-PERFORM
+
+            IF WS-ACHOU
+                MOVE 'N' TO WS-REG-VALIDO-SW
+                DISPLAY 'CONTATO DUPLICADO (NOME E TELEFONE): '
+                        WS-NOME OF WS-LAYOUT-2
+                        ' / ' WS-TELEFONE OF WS-LAYOUT-2
+            END-IF
+            .
+       P280-REGISTRA-CONTATO.
+            IF WS-TOT-CONTATOS < 500
+                ADD 1 TO WS-TOT-CONTATOS
+                MOVE WS-NOME OF WS-LAYOUT-2
+                               TO WS-CONT-NOME(WS-TOT-CONTATOS)
+                MOVE WS-TELEFONE OF WS-LAYOUT-2
+                               TO WS-CONT-TELEFONE(WS-TOT-CONTATOS)
+            ELSE
+                IF NOT WS-TAB-CONTATOS-CHEIA
+                    SET WS-TAB-CONTATOS-CHEIA TO TRUE
+                    DISPLAY 'AVISO: TABELA DE CONTATOS CHEIA (500). '
+                    DISPLAY 'DETECCAO DE DUPLICADOS DESATIVADA PARA '
+                            'OS REGISTROS RESTANTES.'
+                END-IF
+            END-IF
+            .
+       END PROGRAM CORR.
