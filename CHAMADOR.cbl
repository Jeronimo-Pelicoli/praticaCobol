@@ -6,26 +6,100 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAMADOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-TRANS-FILE    ASSIGN TO WS-TRANS-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-TRANS-FS.
+           SELECT WS-OUT-FILE      ASSIGN TO WS-OUT-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-OUT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-TRANS-FILE.
+       01 WS-TRANS-RECORD.
+           03 WS-TRANS-N1           PIC S9(7)V99.
+           03 WS-TRANS-N2           PIC S9(7)V99.
+       FD  WS-OUT-FILE.
+       01 WS-OUT-RECORD.
+           03 WS-OUT-N1             PIC S9(7)V99.
+           03 WS-OUT-N2             PIC S9(7)V99.
+           03 WS-OUT-RC             PIC 99.
+           03 WS-OUT-RS             PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-AREA.
-           03 WS-RS                PIC 99.
-           03 WS-N1                PIC 99.
-           03 WS-N2                PIC 99.
+           03 WS-RC                PIC 99.
+           03 WS-N1                PIC S9(7)V99.
+           03 WS-N2                PIC S9(7)V99.
+           03 WS-RS                PIC S9(7)V99.
+
+       01 WS-TRANS-PATH            PIC X(40) VALUE 'TRANSACOES.DAT'.
+       01 WS-OUT-PATH              PIC X(40) VALUE 'CHAMADOR.OUT'.
+       01 WS-TRANS-FS              PIC XX.
+       01 WS-OUT-FS                PIC XX.
+       01 WS-FIM-ARQUIVO           PIC X     VALUE 'N'.
+           88 WS-FIM                         VALUE 'Y'.
+       01 WS-TRANS-ABERTO-SW       PIC X     VALUE 'N'.
+           88 WS-TRANS-ABERTO                VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "CHAMADOR"
 
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P200-PROCESSA-TRANSACAO
+                    UNTIL WS-FIM
+            PERFORM P900-FECHA-ARQUIVOS
+
+            STOP RUN.
+
+       P100-ABRE-ARQUIVOS.
+            OPEN INPUT  WS-TRANS-FILE
+            OPEN OUTPUT WS-OUT-FILE
+
+            IF WS-TRANS-FS = '00'
+                SET WS-TRANS-ABERTO TO TRUE
+                PERFORM P150-LE-TRANSACAO
+            ELSE
+                DISPLAY 'ARQUIVO DE TRANSACOES NAO ENCONTRADO: '
+                        WS-TRANS-PATH
+                SET WS-FIM TO TRUE
+            END-IF
+            .
+       P150-LE-TRANSACAO.
+            READ WS-TRANS-FILE
+                AT END SET WS-FIM  TO TRUE
+            END-READ
+            .
+       P200-PROCESSA-TRANSACAO.
             INITIALISE WS-AREA
 
-            SET WS-N1              TO 5
-            SET WS-N2              TO 3
+            MOVE WS-TRANS-N1        TO WS-N1
+            MOVE WS-TRANS-N2        TO WS-N2
 
-            CALL 'C:\Users\jpelicol\bin\CHAMADO'
-                                   USING WS-AREA
+            CALL 'CHAMADO'         USING WS-AREA
 
-            DISPLAY 'CHAMADO COM SUCESSO: ' WS-RS
+            IF WS-RC NOT = ZERO
+                DISPLAY 'ERRO NA CHAMADA AO CHAMADO. WS-RC: ' WS-RC
+                MOVE 16            TO RETURN-CODE
+            ELSE
+                DISPLAY 'CHAMADO COM SUCESSO: ' WS-RS
+            END-IF
 
-            STOP RUN.
+            MOVE WS-N1              TO WS-OUT-N1
+            MOVE WS-N2              TO WS-OUT-N2
+            MOVE WS-RC              TO WS-OUT-RC
+            MOVE WS-RS              TO WS-OUT-RS
+            WRITE WS-OUT-RECORD
+
+            PERFORM P150-LE-TRANSACAO
+            .
+       P900-FECHA-ARQUIVOS.
+            IF WS-TRANS-ABERTO
+                CLOSE WS-TRANS-FILE
+            END-IF
+            CLOSE WS-OUT-FILE
+            .
        END PROGRAM CHAMADOR.
