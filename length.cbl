@@ -6,16 +6,38 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-SAIDA-FILE    ASSIGN TO WS-SAIDA-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-SAIDA-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-SAIDA-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 79
+                   DEPENDING ON WS-COMPRIMENTO-OCUPADO.
+       01 WS-SAIDA-REGISTRO              PIC X(79).
+
        WORKING-STORAGE SECTION.
-       77 WS-COMPRIMENTO                PIC 99 VALUE 0.
+       77 WS-COMPRIMENTO                PIC 999 VALUE 0.
+       77 WS-COMPRIMENTO-OCUPADO        PIC 999 VALUE 0.
        01 WS-ENDERECO.
           03 WS-RUA                     PIC X(20).
           03 WS-BAIRRO                  PIC X(20).
           03 WS-CIDADE                  PIC X(30).
+          03 WS-CEP                     PIC X(09).
+
+       01 WS-SAIDA-PATH                 PIC X(40) VALUE 'LENGTH.OUT'.
+       01 WS-SAIDA-FS                   PIC XX.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE 'RUA DAS FLORES'       TO WS-RUA
+            MOVE 'CENTRO'               TO WS-BAIRRO
+            MOVE 'SAO PAULO'            TO WS-CIDADE
+            MOVE '01310-100'            TO WS-CEP
+
             DISPLAY "O COMPRIMENTO DO GRUPO ENDERECO E : "
                                         LENGTH OF WS-ENDERECO
 
@@ -23,5 +45,31 @@
 
             DISPLAY "OUTRA FORMA: " WS-COMPRIMENTO
 
+            PERFORM P050-DETALHA-CAMPOS
+            PERFORM P600-EXPORTA-TRIMMED
+
             STOP RUN.
+       P050-DETALHA-CAMPOS.
+            DISPLAY 'WS-RUA    : ' FUNCTION LENGTH (WS-RUA)
+            DISPLAY 'WS-BAIRRO : ' FUNCTION LENGTH (WS-BAIRRO)
+            DISPLAY 'WS-CIDADE : ' FUNCTION LENGTH (WS-CIDADE)
+            DISPLAY 'WS-CEP    : ' FUNCTION LENGTH (WS-CEP)
+            .
+       P600-EXPORTA-TRIMMED.
+            OPEN OUTPUT WS-SAIDA-FILE
+
+            MOVE WS-ENDERECO TO WS-SAIDA-REGISTRO(1:WS-COMPRIMENTO)
+
+            COMPUTE WS-COMPRIMENTO-OCUPADO =
+                FUNCTION LENGTH (FUNCTION TRIM
+                    (WS-SAIDA-REGISTRO(1:WS-COMPRIMENTO) TRAILING))
+
+            IF WS-COMPRIMENTO-OCUPADO = 0
+                MOVE 1 TO WS-COMPRIMENTO-OCUPADO
+            END-IF
+
+            WRITE WS-SAIDA-REGISTRO
+
+            CLOSE WS-SAIDA-FILE
+            .
        END PROGRAM YOUR-PROGRAM-NAME.
