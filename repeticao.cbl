@@ -6,21 +6,98 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-REG-FILE       ASSIGN TO WS-REG-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-REG-FS.
+           SELECT WS-CHK-FILE       ASSIGN TO WS-CHK-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-CHK-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-REG-FILE.
+       01 WS-REG-LINHA               PIC X(80).
+       FD  WS-CHK-FILE.
+       01 WS-CHK-REGISTRO.
+           03 WS-CHK-COUNT           PIC 99.
+           03 WS-CHK-CICLOS-2        PIC 99.
+
        WORKING-STORAGE SECTION.
        01 WS-VARIAVEIS.
            03 WS-COUNT                 PIC 99.
            03 WS-TOT                   PIC 99.
            03 WS-IND                   PIC 99.
+
+       01 WS-CICLOS-PROCESSA-2         PIC 99 VALUE 0.
+       01 WS-RESTANTE-PROCESSA-1       PIC 99 VALUE 0.
+
+       01 WS-REG-PATH                PIC X(40) VALUE 'REGISTROS.DAT'.
+       01 WS-CHK-PATH                PIC X(40) VALUE 'REPETICAO.CHK'.
+       01 WS-REG-FS                  PIC XX.
+       01 WS-CHK-FS                  PIC XX.
+
+       01 WS-TOTAL-REGISTROS         PIC 9(4) VALUE 5.
+       01 WS-HEARTBEAT-N             PIC 99   VALUE 5.
+
        PROCEDURE DIVISION.
        P001-INICIO.
-      *      PERFORM P300-PROCESSA-1    THRU P300-FIM 3 TIMES
-      *      PERFORM P500-PROCESSA-2    THRU P500-FIM WITH TEST
-      *                                 BEFORE UNTIL WS-COUNT = 5
+            PERFORM P050-CARREGA-CHECKPOINT
+            PERFORM P060-CONTA-REGISTROS
+
+            IF WS-COUNT < 3
+                COMPUTE WS-RESTANTE-PROCESSA-1 = 3 - WS-COUNT
+                PERFORM P300-PROCESSA-1 THRU P300-FIM
+                        WS-RESTANTE-PROCESSA-1 TIMES
+            ELSE
+                DISPLAY 'P300-PROCESSA-1 JA CONCLUIDO NO RUN ANTERIOR.'
+            END-IF
+
+            PERFORM P500-PROCESSA-2    THRU P500-FIM WITH TEST
+                                       BEFORE UNTIL
+                                       WS-CICLOS-PROCESSA-2 = 5
+
             PERFORM P700-PROCESSA-3
             PERFORM P900-FINALIZA
             .
+       P050-CARREGA-CHECKPOINT.
+      * WS-COUNT and WS-CICLOS-PROCESSA-2 are both restored here so a
+      * run started after an abend picks up mid-phase instead of
+      * redoing work already reflected in REPETICAO.CHK.
+            MOVE ZEROS TO WS-COUNT
+            MOVE ZEROS TO WS-CICLOS-PROCESSA-2
+            OPEN INPUT WS-CHK-FILE
+            IF WS-CHK-FS = '00'
+                READ WS-CHK-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE WS-CHK-COUNT    TO WS-COUNT
+                        MOVE WS-CHK-CICLOS-2 TO WS-CICLOS-PROCESSA-2
+                END-READ
+                CLOSE WS-CHK-FILE
+            END-IF
+            .
+       P060-CONTA-REGISTROS.
+            OPEN INPUT WS-REG-FILE
+            IF WS-REG-FS = '00'
+                MOVE 0 TO WS-TOTAL-REGISTROS
+                PERFORM UNTIL WS-REG-FS NOT = '00'
+                    READ WS-REG-FILE
+                        AT END MOVE '10' TO WS-REG-FS
+                        NOT AT END ADD 1 TO WS-TOTAL-REGISTROS
+                    END-READ
+                END-PERFORM
+                CLOSE WS-REG-FILE
+            END-IF
+            .
+       P080-GRAVA-CHECKPOINT.
+            OPEN OUTPUT WS-CHK-FILE
+            MOVE WS-COUNT             TO WS-CHK-COUNT
+            MOVE WS-CICLOS-PROCESSA-2 TO WS-CHK-CICLOS-2
+            WRITE WS-CHK-REGISTRO
+            CLOSE WS-CHK-FILE
+            .
        P300-PROCESSA-1.
            ADD 1                       TO   WS-COUNT
            DISPLAY 'WS-COUNT: '             WS-COUNT
@@ -29,11 +106,14 @@
                ADD 1                   TO   WS-TOT
                DISPLAY 'WS-TOT: '           WS-TOT
            END-PERFORM
+
+           PERFORM P080-GRAVA-CHECKPOINT
            .
        P300-FIM.
 
        P500-PROCESSA-2.
            ADD 1                       TO WS-COUNT
+           ADD 1                       TO WS-CICLOS-PROCESSA-2
            DISPLAY 'WS-COUNT: '           WS-COUNT
 
            MOVE ZEROS                  TO WS-TOT
@@ -42,17 +122,36 @@
                ADD 1                   TO   WS-TOT
                DISPLAY 'WS-TOT: '           WS-TOT
            END-PERFORM
+
+           PERFORM P080-GRAVA-CHECKPOINT
            .
        P500-FIM.
 
        P700-PROCESSA-3.
 
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND GREATER 5
-               DISPLAY 'WS-IND: ' WS-IND
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                   UNTIL WS-IND GREATER WS-TOTAL-REGISTROS
+               IF FUNCTION MOD(WS-IND, WS-HEARTBEAT-N) = 0
+                       OR WS-IND = WS-TOTAL-REGISTROS
+                   DISPLAY 'WS-IND: ' WS-IND
+               END-IF
            END-PERFORM
            .
        P700-FIM.
 
        P900-FINALIZA.
-            STOP RUN.
+            PERFORM P090-REINICIA-CHECKPOINT
+            STOP RUN
+            .
+       P090-REINICIA-CHECKPOINT.
+      * A run that reaches here finished both P300 and P500 in full,
+      * so REPETICAO.CHK is zeroed back out. Without this, WS-COUNT
+      * and WS-CICLOS-PROCESSA-2 would stay at their completed values
+      * forever and every future run would find P300/P500 "already
+      * done" and skip them, instead of only skipping them on a
+      * genuine resume-after-abend.
+            MOVE ZEROS TO WS-COUNT
+            MOVE ZEROS TO WS-CICLOS-PROCESSA-2
+            PERFORM P080-GRAVA-CHECKPOINT
+            .
        END PROGRAM YOUR-PROGRAM-NAME.
