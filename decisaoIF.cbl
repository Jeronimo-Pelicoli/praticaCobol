@@ -5,43 +5,151 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DECISAOIF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-PARM-FILE     ASSIGN TO WS-PARM-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-PARM-FS.
+           SELECT WS-VALID-FILE    ASSIGN TO WS-VALID-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-VALID-FS.
+           SELECT WS-RESULT-FILE   ASSIGN TO WS-RESULT-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-RESULT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-PARM-FILE.
+       01 WS-PARM-REGISTRO.
+           03 WS-PARM-LINHA-LIMITE  PIC 99.
+       FD  WS-VALID-FILE.
+       01 WS-VALID-REGISTRO.
+           03 WS-V-LINHA            PIC 99.
+           03 WS-V-CODIGO           PIC 9.
+           03 WS-V-CAMPO            PIC 99.
+           03 WS-V-DADO             PIC 99.
+       FD  WS-RESULT-FILE.
+       01 WS-RESULT-REGISTRO.
+           03 WS-R-LINHA            PIC 99.
+           03 WS-R-CODIGO           PIC 9.
+           03 WS-R-CAMPO            PIC 99.
+           03 WS-R-DADO             PIC 99.
+           03 WS-R-RESULTADO        PIC X(4).
+           03 WS-R-MOTIVO           PIC 99.
+
        WORKING-STORAGE SECTION.
        01 WS-VARIAVEIS.
            03 WS-NUM-1                  PIC S9(08)V99.
            03 WS-NUM-2                  PIC S9(08)V99.
            03 WS-TEXTO                  PIC X(20).
-      **********************************************
            03 WS-STATUS                 PIC 9.
-      **********************************************
            03 WS-LINHA                  PIC 99.
            03 WS-CODIGO                 PIC 9.
            03 WS-CAMPO                  PIC 99.
            03 WS-DADO                   PIC 99.
 
+       01 WS-TAB-STATUS.
+           03 WS-STAT OCCURS 3 TIMES INDEXED BY WS-STAT-IDX.
+               05 WS-STAT-COD           PIC 9.
+               05 WS-STAT-LABEL         PIC X(10).
+
+       01 WS-MOTIVO-ERRO             PIC 99 VALUE 0.
+           88 WS-MOTIVO-NAO-NUMERICO         VALUE 1.
+           88 WS-MOTIVO-STATUS-INVALIDO      VALUE 2.
+           88 WS-MOTIVO-OVERFLOW             VALUE 3.
+           88 WS-MOTIVO-LINHA-ABAIXO-LIMITE  VALUE 4.
+           88 WS-MOTIVO-CODIGO-INCORRETO     VALUE 5.
+           88 WS-MOTIVO-CAMPO-MENOR-DADO     VALUE 6.
+
+       01 WS-LINHA-LIMITE             PIC 99 VALUE 30.
+
+       01 WS-PARM-PATH                PIC X(40) VALUE 'DECISAOIF.PARM'.
+       01 WS-VALID-PATH               PIC X(40) VALUE 'VALIDACOES.DAT'.
+       01 WS-RESULT-PATH              PIC X(40) VALUE 'DECISAOIF.OUT'.
+       01 WS-PARM-FS                  PIC XX.
+       01 WS-VALID-FS                 PIC XX.
+       01 WS-RESULT-FS                PIC XX.
+
+       01 WS-MODO-EXECUCAO            PIC X     VALUE 'I'.
+           88 WS-MODO-INTERATIVO                VALUE 'I'.
+           88 WS-MODO-BATCH                     VALUE 'B'.
+
+       01 WS-FIM-ARQUIVO              PIC X     VALUE 'N'.
+           88 WS-FIM                            VALUE 'Y'.
+       01 WS-VALID-ABERTO-SW          PIC X     VALUE 'N'.
+           88 WS-VALID-ABERTO                   VALUE 'Y'.
+
+       01 WS-CONTADORES.
+           03 WS-TOT-OK               PIC 9(6) VALUE 0.
+           03 WS-TOT-ERRO             PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           PERFORM P100-INICIALIZA
-           PERFORM P500-CALC
+           DISPLAY 'DECISAOIF'
+           DISPLAY 'MODO (I=INTERATIVO, B=BATCH): '
+           ACCEPT WS-MODO-EXECUCAO
+
+           PERFORM P050-CARREGA-TABELA-STATUS
+           PERFORM P060-CARREGA-PARAMETRO
+
+           IF WS-MODO-BATCH
+               PERFORM P700-PROCESSA-BATCH
+           ELSE
+               PERFORM P100-INICIALIZA
+               PERFORM P500-CALC
+           END-IF
+
            PERFORM P900-FIM
            .
        P000-ERRO.
-           DISPLAY 'ERRO DE PROCESSAMENTO.'
-           PERFORM P900-FIM
+           ADD 1 TO WS-TOT-ERRO
+           DISPLAY 'ERRO DE PROCESSAMENTO. MOTIVO: ' WS-MOTIVO-ERRO
+           .
+       P050-CARREGA-TABELA-STATUS.
+           MOVE 1        TO WS-STAT-COD(1)
+           MOVE 'HOMEM'   TO WS-STAT-LABEL(1)
+           MOVE 2        TO WS-STAT-COD(2)
+           MOVE 'MULHER'  TO WS-STAT-LABEL(2)
+           MOVE 3        TO WS-STAT-COD(3)
+           MOVE 'OUTRO'   TO WS-STAT-LABEL(3)
+           .
+       P060-CARREGA-PARAMETRO.
+           OPEN INPUT WS-PARM-FILE
+           IF WS-PARM-FS = '00'
+               READ WS-PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE WS-PARM-LINHA-LIMITE
+                                        TO WS-LINHA-LIMITE
+               END-READ
+               CLOSE WS-PARM-FILE
+           END-IF
            .
        P100-INICIALIZA.
            INITIALISE WS-VARIAVEIS
            .
+       P400-CLASSIFICA-STATUS.
+           SET WS-STAT-IDX TO 1
+           SEARCH WS-STAT
+               AT END
+                   MOVE 0 TO WS-MOTIVO-ERRO
+                   SET WS-MOTIVO-STATUS-INVALIDO TO TRUE
+                   PERFORM P000-ERRO
+               WHEN WS-STAT-COD(WS-STAT-IDX) = WS-STATUS
+                   DISPLAY WS-STAT-LABEL(WS-STAT-IDX)
+           END-SEARCH
+           .
        P500-CALC.
 
            SET WS-NUM-1                 TO 2
            SET WS-NUM-2                 TO 5
 
            COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
-                                        ON SIZE ERROR PERFORM P000-ERRO
+               ON SIZE ERROR
+                   MOVE 0 TO WS-MOTIVO-ERRO
+                   SET WS-MOTIVO-OVERFLOW TO TRUE
+                   PERFORM P000-ERRO
            END-COMPUTE
 
            MOVE 'TEXTO'                 TO WS-TEXTO
@@ -50,6 +158,8 @@
                DISPLAY 'CAMPO NUMERICO: ' WS-NUM-1
            ELSE
                DISPLAY 'CAMPO NAO NUMERICO'
+               MOVE 0 TO WS-MOTIVO-ERRO
+               SET WS-MOTIVO-NAO-NUMERICO TO TRUE
                PERFORM P000-ERRO
            END-IF
 
@@ -58,15 +168,7 @@
            DISPLAY 'INFORME UM VALOR PARA STATUS: '
            ACCEPT WS-STATUS
 
-           IF WS-STATUS = 1
-               DISPLAY 'HOMEM'.
-           IF WS-STATUS = 2
-               DISPLAY 'MULHER'.
-           IF WS-STATUS = 3
-               DISPLAY 'OUTRO'.
-           IF WS-STATUS GREATER 3
-               PERFORM P000-ERRO
-           END-IF
+           PERFORM P400-CLASSIFICA-STATUS
 
       **********************************************
 
@@ -82,14 +184,16 @@
             DISPLAY 'INFORME O NUMERO DE DADOS: '
             ACCEPT WS-DADO
 
-            IF WS-LINHA GREATER 30
-                DISPLAY 'OK, LINHA MAIOR QUE 30: ' WS-LINHA
+            IF WS-LINHA GREATER WS-LINHA-LIMITE
+                DISPLAY 'OK, LINHA MAIOR QUE O LIMITE: ' WS-LINHA
             ELSE
-                DISPLAY 'NO, LINHA MENOR QUE 30: ' WS-LINHA.
+                DISPLAY 'NO, LINHA MENOR QUE O LIMITE: ' WS-LINHA
+            END-IF
             IF WS-CODIGO = 2
                 DISPLAY 'OK, CODIGO CORRETO'
             ELSE
-                DISPLAY 'NO, CODIGO INCORRETO'.
+                DISPLAY 'NO, CODIGO INCORRETO'
+            END-IF
             IF WS-CAMPO NOT LESS WS-DADO
                 DISPLAY 'OK, CAMPOS MAIOR QUE DADOS'
             ELSE
@@ -112,7 +216,68 @@
                DISPLAY 'WS-NUM-2 MENOR QUE : ' WS-NUM-2
            END-IF
 
+           .
+       P700-PROCESSA-BATCH.
+           OPEN INPUT  WS-VALID-FILE
+           OPEN OUTPUT WS-RESULT-FILE
+
+           IF WS-VALID-FS = '00'
+               SET WS-VALID-ABERTO TO TRUE
+               PERFORM P750-LE-VALIDACAO
+               PERFORM P760-VALIDA-REGISTRO
+                       UNTIL WS-FIM
+           ELSE
+               DISPLAY 'ARQUIVO DE VALIDACOES NAO ENCONTRADO: '
+                       WS-VALID-PATH
+           END-IF
+
+           DISPLAY '----- RESUMO DO RUN -----'
+           DISPLAY 'OK   : ' WS-TOT-OK
+           DISPLAY 'ERRO : ' WS-TOT-ERRO
+
+           IF WS-VALID-ABERTO
+               CLOSE WS-VALID-FILE
+           END-IF
+           CLOSE WS-RESULT-FILE
+           .
+       P750-LE-VALIDACAO.
+           READ WS-VALID-FILE
+               AT END SET WS-FIM TO TRUE
+           END-READ
+           .
+       P760-VALIDA-REGISTRO.
+           MOVE 0 TO WS-MOTIVO-ERRO
+
+           IF WS-V-LINHA NOT GREATER WS-LINHA-LIMITE
+               SET WS-MOTIVO-LINHA-ABAIXO-LIMITE TO TRUE
+           ELSE
+               IF WS-V-CODIGO NOT = 2
+                   SET WS-MOTIVO-CODIGO-INCORRETO TO TRUE
+               ELSE
+                   IF WS-V-CAMPO LESS WS-V-DADO
+                       SET WS-MOTIVO-CAMPO-MENOR-DADO TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE WS-V-LINHA      TO WS-R-LINHA
+           MOVE WS-V-CODIGO     TO WS-R-CODIGO
+           MOVE WS-V-CAMPO      TO WS-R-CAMPO
+           MOVE WS-V-DADO       TO WS-R-DADO
+           MOVE WS-MOTIVO-ERRO  TO WS-R-MOTIVO
+
+           IF WS-MOTIVO-ERRO = 0
+               MOVE 'PASS'      TO WS-R-RESULTADO
+               ADD 1 TO WS-TOT-OK
+           ELSE
+               MOVE 'FAIL'      TO WS-R-RESULTADO
+               PERFORM P000-ERRO
+           END-IF
+
+           WRITE WS-RESULT-REGISTRO
+
+           PERFORM P750-LE-VALIDACAO
            .
        P900-FIM.
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM DECISAOIF.
