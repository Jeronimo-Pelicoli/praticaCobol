@@ -10,26 +10,87 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-DATA                        PIC X(10) VALUE SPACES.
+       01 WS-DATA-ISO                    PIC X(10) VALUE SPACES.
        77 WS-TOTAL                       PIC 9(02).
+
+       01 WS-DIA                         PIC 99.
+       01 WS-MES                         PIC 99.
+       01 WS-ANO-ENTRADA                 PIC 99.
+       01 WS-ANO                         PIC 9(4).
+       01 WS-DELIMITADOR                 PIC X     VALUE '/'.
+
+       01 WS-DATA-VALIDA-SW              PIC X     VALUE 'Y'.
+           88 WS-DATA-VALIDA                       VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            MOVE '12'                    TO WS-DATA(01:02).
-            MOVE '/'                     TO WS-DATA(03:01).
-            MOVE'03'                     TO WS-DATA(04:02).
-            MOVE'/'                      TO WS-DATA(06:01).
-            MOVE '2023'                  TO WS-DATA(07:04).
+            PERFORM P100-DEMO
+
+            STOP RUN.
+       P100-DEMO.
+            MOVE 12                      TO WS-DIA
+            MOVE 03                      TO WS-MES
+            MOVE 23                      TO WS-ANO-ENTRADA
+            MOVE '/'                     TO WS-DELIMITADOR
 
-            DISPLAY WS-DATA.
+            PERFORM P150-RESOLVE-SECULO
+            PERFORM P200-VALIDA-DIA-MES
 
-            INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL '3'
-            BEFORE INITIAL '2023'.
+            IF WS-DATA-VALIDA
+                PERFORM P300-FORMATA-DATA
+                DISPLAY WS-DATA
 
-            DISPLAY WS-TOTAL.
+                INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL '3'
+                        BEFORE INITIAL WS-DATA(7:4)
 
-            INSPECT WS-DATA REPLACING ALL '/' BY '-' AFTER '12'.
+                DISPLAY WS-TOTAL
 
-            DISPLAY WS-DATA.
+                PERFORM P400-SWAP-DELIMITADOR
+                DISPLAY WS-DATA
 
-            STOP RUN.
+                PERFORM P500-CONVERTE-ISO
+                DISPLAY WS-DATA-ISO
+            ELSE
+                DISPLAY 'DATA REJEITADA.'
+            END-IF
+            .
+       P150-RESOLVE-SECULO.
+            IF WS-ANO-ENTRADA <= 29
+                COMPUTE WS-ANO = 2000 + WS-ANO-ENTRADA
+            ELSE
+                COMPUTE WS-ANO = 1900 + WS-ANO-ENTRADA
+            END-IF
+            .
+       P200-VALIDA-DIA-MES.
+            MOVE 'Y' TO WS-DATA-VALIDA-SW
+
+            IF WS-DIA < 1 OR WS-DIA > 31
+                MOVE 'N' TO WS-DATA-VALIDA-SW
+                DISPLAY 'DIA INVALIDO: ' WS-DIA
+            END-IF
+
+            IF WS-MES < 1 OR WS-MES > 12
+                MOVE 'N' TO WS-DATA-VALIDA-SW
+                DISPLAY 'MES INVALIDO: ' WS-MES
+            END-IF
+            .
+       P300-FORMATA-DATA.
+            MOVE WS-DIA                  TO WS-DATA(1:2)
+            MOVE WS-DELIMITADOR          TO WS-DATA(3:1)
+            MOVE WS-MES                  TO WS-DATA(4:2)
+            MOVE WS-DELIMITADOR          TO WS-DATA(6:1)
+            MOVE WS-ANO                  TO WS-DATA(7:4)
+            .
+       P400-SWAP-DELIMITADOR.
+            INSPECT WS-DATA REPLACING ALL WS-DELIMITADOR BY '-'
+                    AFTER WS-DATA(1:2)
+            .
+       P500-CONVERTE-ISO.
+            MOVE WS-ANO                  TO WS-DATA-ISO(1:4)
+            MOVE '-'                     TO WS-DATA-ISO(5:1)
+            MOVE WS-MES                  TO WS-DATA-ISO(6:2)
+            MOVE '-'                     TO WS-DATA-ISO(8:1)
+            MOVE WS-DIA                  TO WS-DATA-ISO(9:2)
+            .
        END PROGRAM YOUR-PROGRAM-NAME.
