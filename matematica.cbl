@@ -5,16 +5,75 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. MATEMATICA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-OPER-FILE      ASSIGN TO WS-OPER-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-OPER-FS.
+           SELECT WS-OPER-OUT-FILE  ASSIGN TO WS-OPER-OUT-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-OPER-OUT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-OPER-FILE.
+       01 WS-OPER-REGISTRO.
+           03 WS-OPER-CODIGO        PIC X.
+           03 WS-OPER-ARREDONDA     PIC X.
+           03 WS-OPER-NUM-1         PIC S9(09)V99.
+           03 WS-OPER-NUM-2         PIC S9(09)V99.
+       FD  WS-OPER-OUT-FILE.
+       01 WS-OPER-OUT-REGISTRO.
+           03 WS-OUT-CODIGO         PIC X.
+           03 WS-OUT-NUM-1          PIC S9(09)V99.
+           03 WS-OUT-NUM-2          PIC S9(09)V99.
+           03 WS-OUT-RESULTADO      PIC S9(09)V99.
+           03 WS-OUT-STATUS         PIC X(04).
+
        WORKING-STORAGE SECTION.
-       77 WS-NUM-1                     PIC 99 VALUE 0.
-       77 WS-NUM-2                     PIC 99 VALUE 0.
+       77 WS-NUM-1                     PIC S9(09)V99 VALUE 0.
+       77 WS-NUM-2                     PIC S9(09)V99 VALUE 0.
+       77 WS-TOT-ERRO                  PIC 9(06)     VALUE 0.
+
+       01 WS-OPER-STATUS-SW            PIC X  VALUE 'Y'.
+           88 WS-OPER-OK                      VALUE 'Y'.
+           88 WS-OPER-COM-ERRO                VALUE 'N'.
+
+       01 WS-OPER-PATH              PIC X(40) VALUE 'OPERACOES.DAT'.
+       01 WS-OPER-OUT-PATH          PIC X(40) VALUE 'MATEMATICA.OUT'.
+       01 WS-OPER-FS                PIC XX.
+       01 WS-OPER-OUT-FS            PIC XX.
+
+       01 WS-MODO-EXECUCAO             PIC X  VALUE 'I'.
+           88 WS-MODO-INTERATIVO              VALUE 'I'.
+           88 WS-MODO-BATCH                    VALUE 'B'.
+
+       01 WS-FIM-ARQUIVO                PIC X  VALUE 'N'.
+           88 WS-FIM                           VALUE 'Y'.
+       01 WS-OPER-ABERTO-SW             PIC X  VALUE 'N'.
+           88 WS-OPER-ABERTO                   VALUE 'Y'.
+
+       01 WS-MODO-ARREDONDAMENTO        PIC X  VALUE 'N'.
+           88 WS-ARREDONDA-PROXIMO             VALUE 'N'.
+           88 WS-ARREDONDA-CIMA                VALUE 'U'.
+           88 WS-ARREDONDA-BAIXO                VALUE 'D'.
+
+       01 WS-GRANDE-TOTAL               PIC S9(11)V99 VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM P001-INICIO
-            PERFORM P500-CALC
+            DISPLAY 'MATEMATICA'
+            DISPLAY 'MODO (I=INTERATIVO, B=BATCH): '
+            ACCEPT WS-MODO-EXECUCAO
+
+            IF WS-MODO-BATCH
+                PERFORM P700-PROCESSA-BATCH
+            ELSE
+                PERFORM P001-INICIO
+                PERFORM P500-CALC
+            END-IF
+
             PERFORM P999-FIM
             .
        P001-INICIO.
@@ -24,10 +83,22 @@
             ACCEPT WS-NUM-1
             DISPLAY 'DIGITE O SEGUNDO NUMERO: '
             ACCEPT WS-NUM-2
+            DISPLAY 'MODO ARREDONDAMENTO (N=PROXIMO,U=CIMA,D=BAIXO): '
+            ACCEPT WS-MODO-ARREDONDAMENTO
             .
        P300-ERRO.
-            DISPLAY 'ERRO DE PROCESSAMENTO. '
-            PERFORM P999-FIM
+            IF WS-MODO-BATCH
+                PERFORM P310-ERRO-BATCH
+            ELSE
+                DISPLAY 'ERRO DE PROCESSAMENTO. '
+                PERFORM P999-FIM
+            END-IF
+            .
+       P310-ERRO-BATCH.
+            SET WS-OPER-COM-ERRO TO TRUE
+            ADD 1 TO WS-TOT-ERRO
+            DISPLAY 'ERRO NO CALCULO (LOTE). WS-NUM-1: ' WS-NUM-1
+                    ' WS-NUM-2: ' WS-NUM-2
             .
        P500-CALC.
             DISPLAY 'FUNCAO ADD: '
@@ -49,11 +120,112 @@
             DISPLAY 'VALOR DE WS-NUM-2 APOS MULTIPLY: ' WS-NUM-2
 
             DISPLAY 'FUNCAO DIVIDE: '
-            DIVIDE WS-NUM-2            BY WS-NUM-1 GIVING WS-NUM-2
-                                       ON SIZE ERROR PERFORM P300-ERRO
-            END-DIVIDE
-            DISPLAY 'VALOR DE WS-NUM-2 APOS DIVIDE: ' WS-NUM-2
+            IF WS-NUM-1 = ZERO
+                DISPLAY 'NAO E POSSIVEL DIVIDIR POR ZERO.'
+            ELSE
+                PERFORM P520-DIVIDE-ARREDONDADO
+                DISPLAY 'VALOR DE WS-NUM-2 APOS DIVIDE: ' WS-NUM-2
+            END-IF
+            .
+       P520-DIVIDE-ARREDONDADO.
+            EVALUATE TRUE
+                WHEN WS-ARREDONDA-CIMA
+                    DIVIDE WS-NUM-2 BY WS-NUM-1 GIVING WS-NUM-2
+                        ROUNDED MODE IS AWAY-FROM-ZERO
+                        ON SIZE ERROR PERFORM P300-ERRO
+                    END-DIVIDE
+                WHEN WS-ARREDONDA-BAIXO
+                    DIVIDE WS-NUM-2 BY WS-NUM-1 GIVING WS-NUM-2
+                        ROUNDED MODE IS TRUNCATION
+                        ON SIZE ERROR PERFORM P300-ERRO
+                    END-DIVIDE
+                WHEN OTHER
+                    DIVIDE WS-NUM-2 BY WS-NUM-1 GIVING WS-NUM-2
+                        ROUNDED MODE IS NEAREST-EVEN
+                        ON SIZE ERROR PERFORM P300-ERRO
+                    END-DIVIDE
+            END-EVALUATE
+            .
+       P700-PROCESSA-BATCH.
+            MOVE 0 TO WS-GRANDE-TOTAL
+            MOVE 0 TO WS-TOT-ERRO
+            OPEN INPUT  WS-OPER-FILE
+            OPEN OUTPUT WS-OPER-OUT-FILE
+
+            IF WS-OPER-FS = '00'
+                SET WS-OPER-ABERTO TO TRUE
+                PERFORM P750-LE-OPERACAO
+                PERFORM P760-PROCESSA-OPERACAO
+                        UNTIL WS-FIM
+            ELSE
+                DISPLAY 'ARQUIVO DE OPERACOES NAO ENCONTRADO: '
+                        WS-OPER-PATH
+            END-IF
+
+            DISPLAY 'GRANDE TOTAL DO LOTE: ' WS-GRANDE-TOTAL
+            DISPLAY 'TOTAL DE ERROS       : ' WS-TOT-ERRO
+
+            IF WS-OPER-ABERTO
+                CLOSE WS-OPER-FILE
+            END-IF
+            CLOSE WS-OPER-OUT-FILE
+            .
+       P750-LE-OPERACAO.
+            READ WS-OPER-FILE
+                AT END SET WS-FIM TO TRUE
+            END-READ
+            .
+       P760-PROCESSA-OPERACAO.
+            MOVE WS-OPER-NUM-1      TO WS-NUM-1
+            MOVE WS-OPER-NUM-2      TO WS-NUM-2
+            MOVE WS-OPER-ARREDONDA  TO WS-MODO-ARREDONDAMENTO
+            SET WS-OPER-OK          TO TRUE
+
+            EVALUATE WS-OPER-CODIGO
+                WHEN 'A'
+                    ADD WS-NUM-1 TO WS-NUM-2
+                        ON SIZE ERROR PERFORM P300-ERRO
+                    END-ADD
+                WHEN 'S'
+                    SUBTRACT WS-NUM-1 FROM WS-NUM-2
+                        ON SIZE ERROR PERFORM P300-ERRO
+                    END-SUBTRACT
+                WHEN 'M'
+                    MULTIPLY WS-NUM-1 BY WS-NUM-2
+                        ON SIZE ERROR PERFORM P300-ERRO
+                    END-MULTIPLY
+                WHEN 'D'
+                    IF WS-NUM-1 = ZERO
+                        DISPLAY 'NAO E POSSIVEL DIVIDIR POR ZERO.'
+                        MOVE 0 TO WS-NUM-2
+                        SET WS-OPER-COM-ERRO TO TRUE
+                    ELSE
+                        PERFORM P520-DIVIDE-ARREDONDADO
+                    END-IF
+                WHEN OTHER
+                    DISPLAY 'CODIGO DE OPERACAO INVALIDO: '
+                            WS-OPER-CODIGO
+                    MOVE 0 TO WS-NUM-2
+                    SET WS-OPER-COM-ERRO TO TRUE
+            END-EVALUATE
+
+            IF WS-OPER-OK
+                ADD WS-NUM-2 TO WS-GRANDE-TOTAL
+            END-IF
+
+            MOVE WS-OPER-CODIGO TO WS-OUT-CODIGO
+            MOVE WS-OPER-NUM-1  TO WS-OUT-NUM-1
+            MOVE WS-OPER-NUM-2  TO WS-OUT-NUM-2
+            MOVE WS-NUM-2       TO WS-OUT-RESULTADO
+            IF WS-OPER-OK
+                MOVE 'OK'       TO WS-OUT-STATUS
+            ELSE
+                MOVE 'ERRO'     TO WS-OUT-STATUS
+            END-IF
+            WRITE WS-OPER-OUT-REGISTRO
+
+            PERFORM P750-LE-OPERACAO
             .
        P999-FIM.
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM MATEMATICA.
