@@ -6,14 +6,34 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-CLI-FILE       ASSIGN TO WS-CLI-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-CLI-FS.
+           SELECT WS-CLI-OUT-FILE   ASSIGN TO WS-CLI-OUT-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-CLI-OUT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-CLI-FILE.
+       01 WS-CLI-NOME-COMPLETO       PIC X(30).
+       FD  WS-CLI-OUT-FILE.
+       01 WS-CLI-OUT-REGISTRO.
+           03 WS-OUT-NOME-COMPLETO   PIC X(30).
+           03 WS-OUT-PRIM-NOME       PIC X(10).
+           03 WS-OUT-MEIO-NOME       PIC X(10).
+           03 WS-OUT-ULTI-NOME       PIC X(10).
+           03 WS-OUT-NOME-MONTADO    PIC X(32).
+
        WORKING-STORAGE SECTION.
        77 WS-NOME-COMPLETO                PIC X(30) VALUE SPACES.
        01 WS-NOME.
           03 WS-PRIM-NOME                 PIC X(10) VALUE SPACES.
           03 WS-MEIO-NOME                 PIC X(10) VALUE SPACES.
           03 WS-ULTI-NOME                 PIC X(10) VALUE SPACES.
+       77 WS-NOME-MONTADO                 PIC X(32) VALUE SPACES.
        77 WS-MOSTRA                       PIC X(50) VALUE SPACES.
        01 WS-COUNT.
           03 WS-PONTEIRO                  PIC 9(02) VALUE ZEROS.
@@ -22,8 +42,120 @@
           03 WS-TM-2                      PIC 9(02) VALUE ZEROS.
           03 WS-TM-3                      PIC 9(02) VALUE ZEROS.
 
+       01 WS-CLI-PATH               PIC X(40) VALUE 'CLIENTES_NOME.DAT'.
+       01 WS-CLI-OUT-PATH           PIC X(40) VALUE 'UNSTRING.OUT'.
+       01 WS-CLI-FS                 PIC XX.
+       01 WS-CLI-OUT-FS             PIC XX.
+
+       01 WS-MODO-EXECUCAO              PIC X  VALUE 'I'.
+           88 WS-MODO-INTERATIVO               VALUE 'I'.
+           88 WS-MODO-BATCH                     VALUE 'B'.
+
+       01 WS-FIM-ARQUIVO                PIC X  VALUE 'N'.
+           88 WS-FIM                           VALUE 'Y'.
+       01 WS-CLI-ABERTO-SW              PIC X  VALUE 'N'.
+           88 WS-CLI-ABERTO                    VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY 'UNSTRING/STRING NOME'
+            DISPLAY 'MODO (I=INTERATIVO, B=BATCH): '
+            ACCEPT WS-MODO-EXECUCAO
+
+            IF WS-MODO-BATCH
+                PERFORM P700-PROCESSA-BATCH
+            ELSE
+                PERFORM P100-DEMO
+            END-IF
+
+            STOP RUN.
+       P200-SEPARA-NOME.
+      * UNSTRING-based split used by the batch routine (P760). The
+      * FORMA 1-5 demo below keeps its own inline UNSTRINGs since each
+      * FORMA exercises a different UNSTRING option (pointer, multiple
+      * delimiters, COUNT IN, ALL) that this simple split doesn't cover.
+            INITIALISE WS-NOME
+            UNSTRING
+                     WS-NOME-COMPLETO
+                     DELIMITED BY SPACE
+                     INTO WS-PRIM-NOME
+                          WS-MEIO-NOME
+                          WS-ULTI-NOME
+            END-UNSTRING
+
+            IF WS-ULTI-NOME = SPACES AND WS-MEIO-NOME NOT = SPACES
+                MOVE WS-MEIO-NOME TO WS-ULTI-NOME
+                MOVE SPACES       TO WS-MEIO-NOME
+            END-IF
+            .
+       P250-MONTA-NOME.
+      * STRING-based reassembly used by the batch routine (P760); the
+      * FORMA 1-5 demo below only splits names, it never reassembles.
+            MOVE SPACES TO WS-NOME-MONTADO
+            IF WS-MEIO-NOME = SPACES
+                STRING
+                     FUNCTION TRIM(WS-PRIM-NOME)     DELIMITED BY SIZE
+                     ' '                              DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ULTI-NOME)     DELIMITED BY SIZE
+                     INTO WS-NOME-MONTADO
+                END-STRING
+            ELSE
+                STRING
+                     FUNCTION TRIM(WS-PRIM-NOME)     DELIMITED BY SIZE
+                     ' '                              DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-MEIO-NOME)     DELIMITED BY SIZE
+                     ' '                              DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ULTI-NOME)     DELIMITED BY SIZE
+                     INTO WS-NOME-MONTADO
+                END-STRING
+            END-IF
+            .
+       P700-PROCESSA-BATCH.
+            OPEN INPUT  WS-CLI-FILE
+            OPEN OUTPUT WS-CLI-OUT-FILE
+
+            IF WS-CLI-FS = '00'
+                SET WS-CLI-ABERTO TO TRUE
+                PERFORM P750-LE-CLIENTE
+                PERFORM P760-PROCESSA-CLIENTE
+                        UNTIL WS-FIM
+            ELSE
+                DISPLAY 'ARQUIVO DE CLIENTES NAO ENCONTRADO: '
+                        WS-CLI-PATH
+            END-IF
+
+            IF WS-CLI-ABERTO
+                CLOSE WS-CLI-FILE
+            END-IF
+            CLOSE WS-CLI-OUT-FILE
+            .
+       P750-LE-CLIENTE.
+            READ WS-CLI-FILE
+                AT END SET WS-FIM TO TRUE
+            END-READ
+            .
+       P760-PROCESSA-CLIENTE.
+            MOVE WS-CLI-NOME-COMPLETO TO WS-NOME-COMPLETO
+
+            PERFORM P200-SEPARA-NOME
+            PERFORM P250-MONTA-NOME
+
+            DISPLAY 'NOME COMPLETO : ' WS-NOME-COMPLETO
+            DISPLAY 'PRIMEIRO NOME : ' WS-PRIM-NOME
+            DISPLAY 'NOME DO MEIO  : ' WS-MEIO-NOME
+            DISPLAY 'ULTIMO NOME   : ' WS-ULTI-NOME
+            DISPLAY 'NOME MONTADO  : ' WS-NOME-MONTADO
+
+            MOVE WS-NOME-COMPLETO TO WS-OUT-NOME-COMPLETO
+            MOVE WS-PRIM-NOME     TO WS-OUT-PRIM-NOME
+            MOVE WS-MEIO-NOME     TO WS-OUT-MEIO-NOME
+            MOVE WS-ULTI-NOME     TO WS-OUT-ULTI-NOME
+            MOVE WS-NOME-MONTADO  TO WS-OUT-NOME-MONTADO
+            WRITE WS-CLI-OUT-REGISTRO
+
+            PERFORM P750-LE-CLIENTE
+            .
+       P100-DEMO.
 
       ********************** FORMA 1 *****************************
             DISPLAY 'FORMA 1'.
@@ -155,6 +287,5 @@
             DISPLAY 'WS-TM-1       ' WS-TM-1.
             DISPLAY 'WS-TM-2       ' WS-TM-2.
             DISPLAY 'WS-TM-3       ' WS-TM-3.
-
-            STOP RUN.
+            .
        END PROGRAM YOUR-PROGRAM-NAME.
