@@ -5,16 +5,146 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DECISAOSWITCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-PARM-FILE      ASSIGN TO WS-PARM-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-PARM-FS.
+           SELECT WS-VENC-FILE      ASSIGN TO WS-VENC-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-VENC-FS.
+           SELECT WS-VENC-OUT-FILE  ASSIGN TO WS-VENC-OUT-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-VENC-OUT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-PARM-FILE.
+       01 WS-PARM-REGISTRO.
+           03 WS-PARM-CUTOFF         PIC 99.
+       FD  WS-VENC-FILE.
+       01 WS-VENC-REGISTRO.
+           03 WS-VENC-MES            PIC 99.
+           03 WS-VENC-DIA            PIC 99.
+       FD  WS-VENC-OUT-FILE.
+       01 WS-VENC-OUT-REGISTRO.
+           03 WS-VOUT-MES            PIC 99.
+           03 WS-VOUT-DIA            PIC 99.
+           03 WS-VOUT-CLASSIFICACAO  PIC X(25).
+
        WORKING-STORAGE SECTION.
        01 WS-VARIAVEIS.
            03 WS-MES                      PIC 99.
            03 WS-STATUS                   PIC 99.
+
+       01 WS-CLASSIFICACAO                PIC X(25).
+
+       01 WS-TAB-MES.
+           03 WS-MES-TAB OCCURS 12 TIMES INDEXED BY WS-MES-IDX.
+               05 WS-MES-NUM            PIC 99.
+               05 WS-MES-NOME           PIC X(10).
+
+       01 WS-TAB-FERIADOS.
+           03 WS-FER OCCURS 4 TIMES INDEXED BY WS-FER-IDX.
+               05 WS-FER-MES            PIC 99.
+               05 WS-FER-DIA             PIC 99.
+
+       01 WS-FERIADO-SW                   PIC X  VALUE 'N'.
+           88 WS-E-FERIADO                       VALUE 'Y'.
+
+       01 WS-AJUSTE-PENDENTE-SW            PIC X  VALUE 'Y'.
+           88 WS-AJUSTE-PENDENTE                  VALUE 'Y'.
+
+       01 WS-CUTOFF-DIA                    PIC 99 VALUE 15.
+
+       01 WS-ANO-REF                       PIC 9(4).
+       01 WS-DATA-COMPLETA                 PIC 9(8).
+       01 WS-DATA-INTEGER                  PIC 9(7).
+       01 WS-DIA-SEMANA                    PIC 9.
+       01 WS-TENTATIVAS                    PIC 9  VALUE 0.
+
+       01 WS-PARM-PATH          PIC X(40) VALUE 'DECISAOSWITCH.PARM'.
+       01 WS-VENC-PATH          PIC X(40) VALUE 'VENCIMENTOS.DAT'.
+       01 WS-VENC-OUT-PATH      PIC X(40) VALUE 'DECISAOSWITCH.OUT'.
+       01 WS-PARM-FS            PIC XX.
+       01 WS-VENC-FS            PIC XX.
+       01 WS-VENC-OUT-FS        PIC XX.
+
+       01 WS-MODO-EXECUCAO                 PIC X  VALUE 'I'.
+           88 WS-MODO-INTERATIVO                  VALUE 'I'.
+           88 WS-MODO-BATCH                        VALUE 'B'.
+
+       01 WS-FIM-ARQUIVO                   PIC X  VALUE 'N'.
+           88 WS-FIM                              VALUE 'Y'.
+       01 WS-VENC-ABERTO-SW                PIC X  VALUE 'N'.
+           88 WS-VENC-ABERTO                      VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            DISPLAY 'DECISAOSWITCH'
+            DISPLAY 'MODO (I=INTERATIVO, B=BATCH): '
+            ACCEPT WS-MODO-EXECUCAO
+
+            PERFORM P050-CARREGA-TABELA-MES
+            PERFORM P055-CARREGA-FERIADOS
+            PERFORM P060-CARREGA-PARAMETRO
+
+            IF WS-MODO-BATCH
+                PERFORM P700-PROCESSA-BATCH
+            ELSE
+                PERFORM P100-INTERATIVO
+            END-IF
+
+            STOP RUN.
+       P050-CARREGA-TABELA-MES.
+            MOVE  1 TO WS-MES-NUM(1)
+            MOVE 'JANEIRO'   TO WS-MES-NOME(1)
+            MOVE  2 TO WS-MES-NUM(2)
+            MOVE 'FEVEREIRO' TO WS-MES-NOME(2)
+            MOVE  3 TO WS-MES-NUM(3)
+            MOVE 'MARCO'     TO WS-MES-NOME(3)
+            MOVE  4 TO WS-MES-NUM(4)
+            MOVE 'ABRIL'     TO WS-MES-NOME(4)
+            MOVE  5 TO WS-MES-NUM(5)
+            MOVE 'MAIO'      TO WS-MES-NOME(5)
+            MOVE  6 TO WS-MES-NUM(6)
+            MOVE 'JUNHO'     TO WS-MES-NOME(6)
+            MOVE  7 TO WS-MES-NUM(7)
+            MOVE 'JULHO'     TO WS-MES-NOME(7)
+            MOVE  8 TO WS-MES-NUM(8)
+            MOVE 'AGOSTO'    TO WS-MES-NOME(8)
+            MOVE  9 TO WS-MES-NUM(9)
+            MOVE 'SETEMBRO'  TO WS-MES-NOME(9)
+            MOVE 10 TO WS-MES-NUM(10)
+            MOVE 'OUTUBRO'   TO WS-MES-NOME(10)
+            MOVE 11 TO WS-MES-NUM(11)
+            MOVE 'NOVEMBRO'  TO WS-MES-NOME(11)
+            MOVE 12 TO WS-MES-NUM(12)
+            MOVE 'DEZEMBRO'  TO WS-MES-NOME(12)
+            .
+       P055-CARREGA-FERIADOS.
+            MOVE  1 TO WS-FER-MES(1)
+            MOVE  1 TO WS-FER-DIA(1)
+            MOVE  4 TO WS-FER-MES(2)
+            MOVE 21 TO WS-FER-DIA(2)
+            MOVE  9 TO WS-FER-MES(3)
+            MOVE  7 TO WS-FER-DIA(3)
+            MOVE 12 TO WS-FER-MES(4)
+            MOVE 25 TO WS-FER-DIA(4)
+            .
+       P060-CARREGA-PARAMETRO.
+            OPEN INPUT WS-PARM-FILE
+            IF WS-PARM-FS = '00'
+                READ WS-PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END MOVE WS-PARM-CUTOFF TO WS-CUTOFF-DIA
+                END-READ
+                CLOSE WS-PARM-FILE
+            END-IF
+            .
+       P100-INTERATIVO.
             INITIALISE WS-VARIAVEIS
 
             DISPLAY 'INFORME UM NUMERO DE MES: '
@@ -23,25 +153,113 @@
             DISPLAY 'INFORME UM NUMERO DE STATUS: '
             ACCEPT WS-STATUS
 
-            EVALUATE WS-MES
-               WHEN 01
-                   IF WS-STATUS GREATER 15
-                       DISPLAY 'MAIOR QUE 15 DE JANEIRO'
-                    ELSE
-                        DISPLAY 'MENOR QUE 15 DE JANEIRO'
-               WHEN 02
-                    IF WS-STATUS GREATER 15
-                       DISPLAY 'MAIOR QUE 15 DE FEVEREIRO'
-                    ELSE
-                        DISPLAY 'MENOR QUE 15 DE JANEFEVEREIROIRO'
-               WHEN 03
-                    IF WS-STATUS GREATER 15
-                       DISPLAY 'MAIOR QUE 15 DE MARCO'
+            PERFORM P300-AJUSTA-DIA-UTIL
+            PERFORM P400-CLASSIFICA-MES
+
+            DISPLAY WS-CLASSIFICACAO
+            .
+       P300-AJUSTA-DIA-UTIL.
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-REF
+            MOVE 0                          TO WS-TENTATIVAS
+            MOVE 'Y'                        TO WS-AJUSTE-PENDENTE-SW
+
+            PERFORM UNTIL NOT WS-AJUSTE-PENDENTE OR WS-TENTATIVAS > 7
+                COMPUTE WS-DATA-COMPLETA = WS-ANO-REF * 10000
+                                          + WS-MES * 100 + WS-STATUS
+                COMPUTE WS-DATA-INTEGER =
+                        FUNCTION INTEGER-OF-DATE(WS-DATA-COMPLETA)
+                COMPUTE WS-DIA-SEMANA = FUNCTION MOD(WS-DATA-INTEGER, 7)
+
+                PERFORM P350-VERIFICA-FERIADO
+
+                IF WS-DIA-SEMANA = 0 OR WS-DIA-SEMANA = 6
+                                     OR WS-E-FERIADO
+                    ADD 1 TO WS-DATA-INTEGER
+                    COMPUTE WS-DATA-COMPLETA =
+                            FUNCTION DATE-OF-INTEGER(WS-DATA-INTEGER)
+                    MOVE WS-DATA-COMPLETA(5:2) TO WS-MES
+                    MOVE WS-DATA-COMPLETA(7:2) TO WS-STATUS
+                    ADD 1 TO WS-TENTATIVAS
+                ELSE
+                    MOVE 'N' TO WS-AJUSTE-PENDENTE-SW
+                END-IF
+            END-PERFORM
+            .
+       P350-VERIFICA-FERIADO.
+            MOVE 'N' TO WS-FERIADO-SW
+            PERFORM VARYING WS-FER-IDX FROM 1 BY 1 UNTIL WS-FER-IDX > 4
+                IF WS-MES = WS-FER-MES(WS-FER-IDX)
+                   AND WS-STATUS = WS-FER-DIA(WS-FER-IDX)
+                    MOVE 'Y' TO WS-FERIADO-SW
+                END-IF
+            END-PERFORM
+            .
+       P400-CLASSIFICA-MES.
+            MOVE SPACES TO WS-CLASSIFICACAO
+            SET WS-MES-IDX TO 1
+            SEARCH WS-MES-TAB
+                AT END
+                    MOVE 'MES INVELIDO!' TO WS-CLASSIFICACAO
+                WHEN WS-MES-NUM(WS-MES-IDX) = WS-MES
+                    IF WS-STATUS GREATER WS-CUTOFF-DIA
+                        STRING 'MAIOR CUTOFF '
+                               DELIMITED BY SIZE
+                               WS-MES-NOME(WS-MES-IDX)
+                               DELIMITED BY SPACE
+                               INTO WS-CLASSIFICACAO
+                               ON OVERFLOW
+                                   DISPLAY 'CLASSIFICACAO TRUNCADA: '
+                                           WS-CLASSIFICACAO
+                        END-STRING
                     ELSE
-                        DISPLAY 'MENOR QUE 15 DE MARCO'
-               WHEN OTHER
-                   DISPLAY 'MES INVELIDO!'
-            END-EVALUATE
+                        STRING 'MENOR CUTOFF '
+                               DELIMITED BY SIZE
+                               WS-MES-NOME(WS-MES-IDX)
+                               DELIMITED BY SPACE
+                               INTO WS-CLASSIFICACAO
+                               ON OVERFLOW
+                                   DISPLAY 'CLASSIFICACAO TRUNCADA: '
+                                           WS-CLASSIFICACAO
+                        END-STRING
+                    END-IF
+            END-SEARCH
+            .
+       P700-PROCESSA-BATCH.
+            OPEN INPUT  WS-VENC-FILE
+            OPEN OUTPUT WS-VENC-OUT-FILE
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            IF WS-VENC-FS = '00'
+                SET WS-VENC-ABERTO TO TRUE
+                PERFORM P750-LE-VENCIMENTO
+                PERFORM P760-PROCESSA-VENCIMENTO
+                        UNTIL WS-FIM
+            ELSE
+                DISPLAY 'ARQUIVO DE VENCIMENTOS NAO ENCONTRADO: '
+                        WS-VENC-PATH
+            END-IF
+
+            IF WS-VENC-ABERTO
+                CLOSE WS-VENC-FILE
+            END-IF
+            CLOSE WS-VENC-OUT-FILE
+            .
+       P750-LE-VENCIMENTO.
+            READ WS-VENC-FILE
+                AT END SET WS-FIM TO TRUE
+            END-READ
+            .
+       P760-PROCESSA-VENCIMENTO.
+            MOVE WS-VENC-MES TO WS-MES
+            MOVE WS-VENC-DIA TO WS-STATUS
+
+            PERFORM P300-AJUSTA-DIA-UTIL
+            PERFORM P400-CLASSIFICA-MES
+
+            MOVE WS-MES            TO WS-VOUT-MES
+            MOVE WS-STATUS          TO WS-VOUT-DIA
+            MOVE WS-CLASSIFICACAO    TO WS-VOUT-CLASSIFICACAO
+            WRITE WS-VENC-OUT-REGISTRO
+
+            PERFORM P750-LE-VENCIMENTO
+            .
+       END PROGRAM DECISAOSWITCH.
