@@ -6,20 +6,94 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAMADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-LOG-FILE      ASSIGN TO WS-LOG-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-LOG-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  WS-LOG-FILE.
+       01 WS-LOG-RECORD            PIC X(84).
+
        WORKING-STORAGE SECTION.
+       01 WS-LOG-PATH              PIC X(40) VALUE 'CHAMADO.LOG'.
+       01 WS-LOG-FS                PIC XX.
+       01 WS-LOG-LINHA.
+           03 WS-LOG-DATA          PIC X(10).
+           03 FILLER               PIC X     VALUE SPACE.
+           03 WS-LOG-HORA          PIC X(8).
+           03 FILLER               PIC X     VALUE SPACE.
+           03 FILLER               PIC X(7)  VALUE 'NUM1='.
+           03 WS-LOG-NUM-1         PIC -9(7).99.
+           03 FILLER               PIC X     VALUE SPACE.
+           03 FILLER               PIC X(7)  VALUE 'NUM2='.
+           03 WS-LOG-NUM-2         PIC -9(7).99.
+           03 FILLER               PIC X     VALUE SPACE.
+           03 FILLER               PIC X(4)  VALUE 'RC='.
+           03 WS-LOG-RC            PIC 99.
+           03 FILLER               PIC X     VALUE SPACE.
+           03 FILLER               PIC X(8)  VALUE 'RETURN='.
+           03 WS-LOG-RETURN        PIC -9(7).99.
+
+       01 WS-DATA-HORA-ATUAL       PIC X(21).
+
        LINKAGE SECTION.
        01 PARAMETRES.
-           02 WS-RETURN           PIC 99 VALUE 0.
-           02 WS-NUM-1            PIC 99 VALUE 0.
-           02 WS-NUM-2            PIC 99 VALUE 0.
+           02 WS-RC               PIC 99         VALUE 0.
+              88 WS-RC-OK                        VALUE 0.
+              88 WS-RC-OVERFLOW                  VALUE 1.
+              88 WS-RC-DADO-INVALIDO              VALUE 2.
+           02 WS-NUM-1            PIC S9(7)V99    VALUE 0.
+           02 WS-NUM-2            PIC S9(7)V99    VALUE 0.
+           02 WS-RETURN           PIC S9(7)V99    VALUE 0.
        PROCEDURE DIVISION USING PARAMETRES.
        MAIN-PROCEDURE.
            DISPLAY "PROGRAMA CHAMADO"
            DISPLAY 'RECEBEU WS-NUM-1: ' WS-NUM-1
            DISPLAY 'RECEBEU WS-NUM-2: ' WS-NUM-2
 
-           COMPUTE WS-RETURN = WS-NUM-1 + WS-NUM-2
+           IF WS-NUM-1 NOT NUMERIC OR WS-NUM-2 NOT NUMERIC
+               SET WS-RC-DADO-INVALIDO TO TRUE
+           ELSE
+               SET WS-RC-OK        TO TRUE
+               COMPUTE WS-RETURN = WS-NUM-1 + WS-NUM-2
+                   ON SIZE ERROR   SET WS-RC-OVERFLOW TO TRUE
+               END-COMPUTE
+           END-IF
+
+           PERFORM P900-GRAVA-LOG
 
            GOBACK.
+
+       P900-GRAVA-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+
+           OPEN EXTEND WS-LOG-FILE
+           IF WS-LOG-FS NOT = '00'
+               OPEN OUTPUT WS-LOG-FILE
+           END-IF
+
+           MOVE WS-DATA-HORA-ATUAL(1:4)   TO WS-LOG-DATA(1:4)
+           MOVE '-'                       TO WS-LOG-DATA(5:1)
+           MOVE WS-DATA-HORA-ATUAL(5:2)   TO WS-LOG-DATA(6:2)
+           MOVE '-'                       TO WS-LOG-DATA(8:1)
+           MOVE WS-DATA-HORA-ATUAL(7:2)   TO WS-LOG-DATA(9:2)
+
+           MOVE WS-DATA-HORA-ATUAL(9:2)   TO WS-LOG-HORA(1:2)
+           MOVE ':'                       TO WS-LOG-HORA(3:1)
+           MOVE WS-DATA-HORA-ATUAL(11:2)  TO WS-LOG-HORA(4:2)
+           MOVE ':'                       TO WS-LOG-HORA(6:1)
+           MOVE WS-DATA-HORA-ATUAL(13:2)  TO WS-LOG-HORA(7:2)
+
+           MOVE WS-NUM-1                  TO WS-LOG-NUM-1
+           MOVE WS-NUM-2                  TO WS-LOG-NUM-2
+           MOVE WS-RC                     TO WS-LOG-RC
+           MOVE WS-RETURN                 TO WS-LOG-RETURN
+
+           WRITE WS-LOG-RECORD FROM WS-LOG-LINHA
+
+           CLOSE WS-LOG-FILE
+           .
        END PROGRAM CHAMADO.
