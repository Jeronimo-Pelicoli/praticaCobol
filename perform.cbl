@@ -5,37 +5,96 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PERFORM-DEMO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01 WS-OPCAO                   PIC 9 VALUE 0.
+
+       01 WS-CONTINUA-SW             PIC X VALUE 'Y'.
+           88 WS-CONTINUA                  VALUE 'Y'.
+
+       01 WS-P1-OK-SW                PIC X VALUE 'N'.
+           88 WS-P1-OK                     VALUE 'Y'.
+       01 WS-P2-OK-SW                PIC X VALUE 'N'.
+           88 WS-P2-OK                     VALUE 'Y'.
+       01 WS-P3-OK-SW                PIC X VALUE 'N'.
+           88 WS-P3-OK                     VALUE 'Y'.
        PROCEDURE DIVISION.
 
-      * PERFORM P3-INICIO             THRU P3-FIM.
-      * PERFORM P2-INICIO             THRU P2-FIM.
-      * PERFORM P1-INICIO             THRU P1-FIM.
+       PERFORM UNTIL NOT WS-CONTINUA
+           PERFORM P0-EXIBE-MENU
+           ACCEPT WS-OPCAO
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM P1-INICIO THRU P1-FIM
+               WHEN 2
+                   PERFORM P2-INICIO THRU P2-FIM
+               WHEN 3
+                   PERFORM P3-INICIO THRU P3-FIM
+               WHEN 4
+                   MOVE 'N' TO WS-CONTINUA-SW
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE
+       END-PERFORM
+
+       PERFORM P4-INICIO THRU P4-FIM.
 
-       PERFORM S2.
-       PERFORM S1.
-       PERFORM S3.
+       P0-EXIBE-MENU.
+            DISPLAY '1 - EXECUTAR PROCESSO 1'
+            DISPLAY '2 - EXECUTAR PROCESSO 2'
+            DISPLAY '3 - EXECUTAR PROCESSO 3'
+            DISPLAY '4 - FINALIZAR'
+            DISPLAY 'OPCAO: '
+            .
 
        S1 SECTION.
        P1-INICIO.
-            DISPLAY 'PARAGRAFO 1'.
+            DISPLAY 'PARAGRAFO 1'
+            DISPLAY 'INICIANDO PROCESSO 1'
+            MOVE 'N' TO WS-P1-OK-SW.
+       P1-VALIDA.
+            DISPLAY 'VALIDANDO DADOS DO PROCESSO 1'.
+       P1-EXECUTA.
+            DISPLAY 'EXECUTANDO PROCESSO 1'
+            MOVE 'Y' TO WS-P1-OK-SW.
        P1-FIM.
+            DISPLAY 'PROCESSO 1 CONCLUIDO'.
 
        P2-INICIO.
-            DISPLAY 'PARAGRAFO 2'.
+            DISPLAY 'PARAGRAFO 2'
+            DISPLAY 'INICIANDO PROCESSO 2'
+            MOVE 'N' TO WS-P2-OK-SW.
+       P2-VALIDA.
+            DISPLAY 'VALIDANDO DADOS DO PROCESSO 2'.
+       P2-EXECUTA.
+            DISPLAY 'EXECUTANDO PROCESSO 2'
+            MOVE 'Y' TO WS-P2-OK-SW.
        P2-FIM.
+            DISPLAY 'PROCESSO 2 CONCLUIDO'.
 
        S2 SECTION.
        P3-INICIO.
-            DISPLAY 'PARAGRAFO 3'.
+            DISPLAY 'PARAGRAFO 3'
+            DISPLAY 'INICIANDO PROCESSO 3'
+            MOVE 'N' TO WS-P3-OK-SW.
+       P3-VALIDA.
+            DISPLAY 'VALIDANDO DADOS DO PROCESSO 3'.
+       P3-EXECUTA.
+            DISPLAY 'EXECUTANDO PROCESSO 3'
+            MOVE 'Y' TO WS-P3-OK-SW.
        P3-FIM.
+            DISPLAY 'PROCESSO 3 CONCLUIDO'.
 
        S3 SECTION.
        P4-INICIO.
-           STOP RUN.
+           IF WS-P1-OK AND WS-P2-OK AND WS-P3-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF.
        P4-FIM.
+           STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM PERFORM-DEMO.
