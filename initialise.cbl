@@ -5,18 +5,69 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. INITIALISE-DEMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-NOME-FILE      ASSIGN TO WS-NOME-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-NOME-FS.
+           SELECT WS-NOME-OUT-FILE  ASSIGN TO WS-NOME-OUT-PATH
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS WS-NOME-OUT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-NOME-FILE.
+       01 WS-NOME-REG-IN.
+           03 WS-IN-PRIMEIRO         PIC X(15).
+           03 WS-IN-ULTIMO           PIC X(15).
+       FD  WS-NOME-OUT-FILE.
+       01 WS-NOME-REG-OUT.
+           03 WS-OUT-PRIMEIRO-ORIG   PIC X(15).
+           03 WS-OUT-ULTIMO-ORIG     PIC X(15).
+           03 WS-OUT-PRIMEIRO-LIMPO  PIC X(15).
+           03 WS-OUT-ULTIMO-LIMPO    PIC X(15).
+
        WORKING-STORAGE SECTION.
        01 WS-NOME-1.
            03 WS-PRIMEIRO-NOME                  PIC X(6) VALUE 'ANDRE'.
            03 WS-ULTIMO-NOME                    PIC X(5) VALUE 'COSTA'.
        01 WS-NOME-2.
            03 WS-PRIMEIRO-NOME-2                PIC X(6) VALUE 'ANDRE'.
-           03 FILLER                            PIC X(5) VALUE 'COSTA'.
+           03 WS-ULTIMO-NOME-2                  PIC X(5) VALUE 'COSTA'.
+
+       01 WS-NOME-BATCH.
+           03 WS-BATCH-PRIMEIRO      PIC X(15).
+           03 WS-BATCH-ULTIMO        PIC X(15).
+
+       01 WS-NOME-PATH             PIC X(40) VALUE 'NOMES.DAT'.
+       01 WS-NOME-OUT-PATH         PIC X(40) VALUE 'INITIALISE.OUT'.
+       01 WS-NOME-FS               PIC XX.
+       01 WS-NOME-OUT-FS           PIC XX.
+
+       01 WS-MODO-EXECUCAO              PIC X  VALUE 'I'.
+           88 WS-MODO-INTERATIVO               VALUE 'I'.
+           88 WS-MODO-BATCH                     VALUE 'B'.
+
+       01 WS-FIM-ARQUIVO                PIC X  VALUE 'N'.
+           88 WS-FIM                           VALUE 'Y'.
+       01 WS-NOME-ABERTO-SW             PIC X  VALUE 'N'.
+           88 WS-NOME-ABERTO                   VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY 'INITIALISE-DEMO'
+            DISPLAY 'MODO (I=INTERATIVO, B=BATCH): '
+            ACCEPT WS-MODO-EXECUCAO
+
+            IF WS-MODO-BATCH
+                PERFORM P700-PROCESSA-BATCH
+            ELSE
+                PERFORM P100-DEMO
+            END-IF
+
+            STOP RUN.
+       P100-DEMO.
             DISPLAY 'SAIDA 1: '
             DISPLAY WS-NOME-1.
 
@@ -27,6 +78,51 @@
             DISPLAY 'SAIDA 3: '
             INITIALISE WS-NOME-2
             DISPLAY WS-NOME-2
+            .
+       P700-PROCESSA-BATCH.
+            OPEN INPUT  WS-NOME-FILE
+            OPEN OUTPUT WS-NOME-OUT-FILE
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            IF WS-NOME-FS = '00'
+                SET WS-NOME-ABERTO TO TRUE
+                PERFORM P750-LE-NOME
+                PERFORM P760-NORMALIZA-NOME
+                        UNTIL WS-FIM
+            ELSE
+                DISPLAY 'ARQUIVO DE NOMES NAO ENCONTRADO: '
+                        WS-NOME-PATH
+            END-IF
+
+            IF WS-NOME-ABERTO
+                CLOSE WS-NOME-FILE
+            END-IF
+            CLOSE WS-NOME-OUT-FILE
+            .
+       P750-LE-NOME.
+            READ WS-NOME-FILE
+                AT END SET WS-FIM TO TRUE
+            END-READ
+            .
+       P760-NORMALIZA-NOME.
+            MOVE WS-IN-PRIMEIRO TO WS-BATCH-PRIMEIRO
+            MOVE WS-IN-ULTIMO   TO WS-BATCH-ULTIMO
+
+            MOVE WS-BATCH-PRIMEIRO TO WS-OUT-PRIMEIRO-ORIG
+            MOVE WS-BATCH-ULTIMO   TO WS-OUT-ULTIMO-ORIG
+
+            DISPLAY 'ORIGINAL: ' WS-BATCH-PRIMEIRO ' '
+                                  WS-BATCH-ULTIMO
+
+            INITIALISE WS-NOME-BATCH
+
+            DISPLAY 'LIMPO   : ' WS-BATCH-PRIMEIRO ' '
+                                  WS-BATCH-ULTIMO
+
+            MOVE WS-BATCH-PRIMEIRO TO WS-OUT-PRIMEIRO-LIMPO
+            MOVE WS-BATCH-ULTIMO   TO WS-OUT-ULTIMO-LIMPO
+
+            WRITE WS-NOME-REG-OUT
+
+            PERFORM P750-LE-NOME
+            .
+       END PROGRAM INITIALISE-DEMO.
