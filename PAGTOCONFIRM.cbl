@@ -5,19 +5,220 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PAGTOCONFIRM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-PAGTO-FILE    ASSIGN TO WS-PAGTO-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-PAGTO-FS.
+           SELECT WS-OUT-FILE      ASSIGN TO WS-OUT-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-OUT-FS.
+           SELECT WS-PEND-FILE     ASSIGN TO WS-PEND-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-PEND-FS.
+           SELECT WS-CONF-FILE     ASSIGN TO WS-CONF-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-CONF-FS.
+           SELECT WS-REJ-FILE      ASSIGN TO WS-REJ-PATH
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS WS-REJ-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-PAGTO-FILE.
+       01 WS-PAGTO-REG-IN.
+           03 WS-IN-ID              PIC 9(6).
+           03 WS-IN-VALOR           PIC S9(7)V99.
+           03 WS-IN-COD-SITUACAO    PIC X.
+           03 WS-IN-MOTIVO          PIC 99.
+       FD  WS-PEND-FILE.
+       01 WS-PEND-REGISTRO.
+           03 WS-PEND-ID             PIC 9(6).
+           03 WS-PEND-VALOR          PIC S9(7)V99.
+           03 WS-PEND-COD-SITUACAO   PIC X.
+           03 WS-PEND-MOTIVO         PIC 99.
+       FD  WS-OUT-FILE.
+       01 WS-PAGTO-REG-OUT.
+           03 WS-OUT-ID             PIC 9(6).
+           03 WS-OUT-VALOR          PIC S9(7)V99.
+           03 WS-OUT-PAGTO          PIC X.
+           03 WS-OUT-MOTIVO         PIC 99.
+       FD  WS-CONF-FILE.
+       01 WS-CONF-REGISTRO.
+           03 WS-CONF-ID             PIC 9(6).
+           03 WS-CONF-VALOR          PIC S9(7)V99.
+           03 WS-CONF-PAGTO          PIC X.
+           03 WS-CONF-MOTIVO         PIC 99.
+       FD  WS-REJ-FILE.
+       01 WS-REJ-REGISTRO.
+           03 WS-REJ-ID              PIC 9(6).
+           03 WS-REJ-VALOR           PIC S9(7)V99.
+           03 WS-REJ-PAGTO           PIC X.
+           03 WS-REJ-MOTIVO          PIC 99.
+
        WORKING-STORAGE SECTION.
-       01 WS-PAGTO                       PIC X VALUE 'N'.
-          88 WS-CONFIRM                  VALUE 'S' FALSE 'N'.
+       01 WS-PAGTO                       PIC X VALUE 'P'.
+          88 WS-PENDENTE                 VALUE 'P'.
+          88 WS-CONFIRMADO               VALUE 'C'.
+          88 WS-REJEITADO                VALUE 'R'.
+          88 WS-CANCELADO                VALUE 'X'.
+
+       01 WS-MOTIVO-REJEICAO             PIC 99 VALUE 0.
+          88 WS-MOTIVO-RETORNO-BANCO           VALUE 1.
+          88 WS-MOTIVO-SALDO-INSUFICIENTE      VALUE 2.
+          88 WS-MOTIVO-DUPLICADO               VALUE 3.
+
+       01 WS-PAGTO-PATH              PIC X(40) VALUE 'PAGAMENTOS.DAT'.
+       01 WS-OUT-PATH                PIC X(40) VALUE 'PAGTOCONFIRM.OUT'.
+       01 WS-PEND-PATH               PIC X(40)
+                            VALUE 'PAGTOCONFIRM.PENDENTES.NOVO'.
+       01 WS-PEND-PATH-ANTERIOR      PIC X(40)
+                            VALUE 'PAGTOCONFIRM.PENDENTES'.
+       01 WS-CONF-PATH               PIC X(40)
+                            VALUE 'PAGTOCONFIRM.CONFIRMADOS'.
+       01 WS-REJ-PATH                PIC X(40)
+                            VALUE 'PAGTOCONFIRM.REJEITADOS'.
+       01 WS-PAGTO-FS                PIC XX.
+       01 WS-OUT-FS                  PIC XX.
+       01 WS-PEND-FS                 PIC XX.
+       01 WS-CONF-FS                 PIC XX.
+       01 WS-REJ-FS                  PIC XX.
+
+       01 WS-MODO-EXECUCAO               PIC X     VALUE 'C'.
+          88 WS-MODO-COMPLETO                      VALUE 'C'.
+          88 WS-MODO-RETENTATIVA                   VALUE 'R'.
+
+       01 WS-FIM-ARQUIVO                 PIC X     VALUE 'N'.
+          88 WS-FIM                                VALUE 'Y'.
+
+       01 WS-PAGTO-ABERTO-SW             PIC X     VALUE 'N'.
+          88 WS-PAGTO-ABERTO                       VALUE 'Y'.
+
+       01 WS-CONTADORES.
+          03 WS-TOT-CONFIRMADO          PIC 9(6) VALUE 0.
+          03 WS-TOT-REJEITADO           PIC 9(6) VALUE 0.
+          03 WS-TOT-PENDENTE            PIC 9(6) VALUE 0.
+          03 WS-TOT-CANCELADO           PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY 'SITUACAO DO PAGTO ATUAL ' WS-PAGTO
-            SET WS-CONFIRM               TO TRUE
-            DISPLAY 'NOVA SITUACAO DO PAGTO ' WS-PAGTO
-            SET WS-CONFIRM               TO FALSE
-            DISPLAY 'SITUACAO DO PAGTO CORRIGIDA ' WS-PAGTO
+            DISPLAY 'PAGTOCONFIRM'
+            DISPLAY 'MODO (C=COMPLETO, R=RETENTATIVA PENDENTES): '
+            ACCEPT WS-MODO-EXECUCAO
+
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P200-PROCESSA-PAGAMENTO
+                    UNTIL WS-FIM
+            PERFORM P800-RESUMO
+            PERFORM P900-FECHA-ARQUIVOS
+            PERFORM P950-ENCADEIA-PENDENTES
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       P100-ABRE-ARQUIVOS.
+            IF WS-MODO-RETENTATIVA
+                MOVE WS-PEND-PATH-ANTERIOR TO WS-PAGTO-PATH
+            ELSE
+                MOVE WS-PEND-PATH-ANTERIOR TO WS-PEND-PATH
+            END-IF
+
+            OPEN OUTPUT WS-OUT-FILE
+            OPEN OUTPUT WS-PEND-FILE
+
+            IF WS-MODO-RETENTATIVA
+                OPEN EXTEND WS-CONF-FILE
+                IF WS-CONF-FS NOT = '00'
+                    OPEN OUTPUT WS-CONF-FILE
+                END-IF
+                OPEN EXTEND WS-REJ-FILE
+                IF WS-REJ-FS NOT = '00'
+                    OPEN OUTPUT WS-REJ-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT WS-CONF-FILE
+                OPEN OUTPUT WS-REJ-FILE
+            END-IF
+
+            OPEN INPUT WS-PAGTO-FILE
+            IF WS-PAGTO-FS = '00'
+                SET WS-PAGTO-ABERTO TO TRUE
+                PERFORM P150-LE-PAGAMENTO
+            ELSE
+                DISPLAY 'ARQUIVO DE PAGAMENTOS NAO ENCONTRADO: '
+                        WS-PAGTO-PATH
+                SET WS-FIM TO TRUE
+            END-IF
+            .
+       P150-LE-PAGAMENTO.
+            READ WS-PAGTO-FILE
+                AT END SET WS-FIM TO TRUE
+            END-READ
+            .
+       P200-PROCESSA-PAGAMENTO.
+            MOVE 0                       TO WS-MOTIVO-REJEICAO
+
+            EVALUATE WS-IN-COD-SITUACAO
+                WHEN '1'   SET WS-CONFIRMADO TO TRUE
+                           ADD 1 TO WS-TOT-CONFIRMADO
+                WHEN '2'   SET WS-REJEITADO  TO TRUE
+                           MOVE WS-IN-MOTIVO TO WS-MOTIVO-REJEICAO
+                           ADD 1 TO WS-TOT-REJEITADO
+                WHEN '3'   SET WS-CANCELADO  TO TRUE
+                           ADD 1 TO WS-TOT-CANCELADO
+                WHEN OTHER SET WS-PENDENTE   TO TRUE
+                           ADD 1 TO WS-TOT-PENDENTE
+            END-EVALUATE
+
+            IF WS-PENDENTE
+                WRITE WS-PEND-REGISTRO FROM WS-PAGTO-REG-IN
+            END-IF
+
+            DISPLAY 'PAGAMENTO ' WS-IN-ID ' SITUACAO: ' WS-PAGTO
+                    ' MOTIVO: ' WS-MOTIVO-REJEICAO
+
+            MOVE WS-IN-ID                TO WS-OUT-ID
+            MOVE WS-IN-VALOR              TO WS-OUT-VALOR
+            MOVE WS-PAGTO                  TO WS-OUT-PAGTO
+            MOVE WS-MOTIVO-REJEICAO        TO WS-OUT-MOTIVO
+            WRITE WS-PAGTO-REG-OUT
+
+            IF WS-CONFIRMADO
+                WRITE WS-CONF-REGISTRO FROM WS-PAGTO-REG-OUT
+            END-IF
+
+            IF WS-REJEITADO
+                WRITE WS-REJ-REGISTRO  FROM WS-PAGTO-REG-OUT
+            END-IF
+
+            PERFORM P150-LE-PAGAMENTO
+            .
+       P800-RESUMO.
+            DISPLAY '----- RESUMO DO RUN -----'
+            DISPLAY 'CONFIRMADOS: ' WS-TOT-CONFIRMADO
+            DISPLAY 'REJEITADOS : ' WS-TOT-REJEITADO
+            DISPLAY 'PENDENTES  : ' WS-TOT-PENDENTE
+            DISPLAY 'CANCELADOS : ' WS-TOT-CANCELADO
+            .
+       P900-FECHA-ARQUIVOS.
+            IF WS-PAGTO-ABERTO
+                CLOSE WS-PAGTO-FILE
+            END-IF
+            CLOSE WS-OUT-FILE
+            CLOSE WS-PEND-FILE
+            CLOSE WS-CONF-FILE
+            CLOSE WS-REJ-FILE
+            .
+       P950-ENCADEIA-PENDENTES.
+      * On a RETENTATIVA run, this run's still-pending output was
+      * written to WS-PEND-PATH (the .NOVO file) instead of directly
+      * to WS-PEND-PATH-ANTERIOR, since RETENTATIVA reads that
+      * anterior path as its input. Now that both are closed, promote
+      * WS-PEND-PATH to WS-PEND-PATH-ANTERIOR so the next RETENTATIVA
+      * run picks up the payments still pending after this one.
+            IF WS-MODO-RETENTATIVA
+                CALL 'CBL_RENAME_FILE' USING WS-PEND-PATH
+                                             WS-PEND-PATH-ANTERIOR
+            END-IF
+            .
+       END PROGRAM PAGTOCONFIRM.
